@@ -0,0 +1,14 @@
+000100*----------------------------------------------------------*
+000200* DL130 - LOOP CONTROL PARAMETER CARD.
+000300* ONE CARD DRIVES A BATCH CONTROL LOOP'S START/END/INCREMENT SO
+000400* THE BOUNDS CAN BE CHANGED FOR A RUN WITHOUT A RECOMPILE, THE
+000500* WAY TLOOP.COB'S DEMO BOUNDS ARE HARDCODED IN WORKING-STORAGE.
+000600*----------------------------------------------------------*
+000700*    DATE       INIT   DESCRIPTION
+000800*    2026-08-09 DL     FIRST WRITTEN, FOR TCTL'S PARAMETER CARD.
+000900*----------------------------------------------------------*
+001000 01  CTL-PARM-RECORD.
+001100     05  CTL-START        PIC 9(3).
+001200     05  CTL-END          PIC 9(3).
+001300     05  CTL-INCREMENT    PIC 9(3).
+001400     05  CTL-LABEL        PIC X(20).
