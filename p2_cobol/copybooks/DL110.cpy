@@ -0,0 +1,30 @@
+000100*----------------------------------------------------------*
+000200* DL110 - SHOP-STANDARD TRANSACTION OUTPUT RECORD LAYOUT.
+000300* USED BY TFILE AND ANY OTHER PROGRAM THAT WRITES THE r/s/t/u/v
+000400* TRANSACTION RESULT SO A LAYOUT CHANGE IS MADE IN ONE PLACE.
+000500*----------------------------------------------------------*
+000600*    DATE       INIT   DESCRIPTION
+000700*    2026-08-09 DL     PULLED OUT OF TFILE.COB'S HAND-TYPED FD.
+000800*    2026-08-09 DL     ADDED OUT-AGE-DAYS, THE RECORD'S AGE IN
+000900*                      DAYS AS OF THE RUN DATE, COMPUTED FROM
+001000*                      IN-TRANS-DATE ON DL100.
+001050*    2026-08-09 DL     ADDED OUT-REC-TYPE AS A LEADING
+001060*                      DISCRIMINATOR BYTE -- DL115'S TRAILER
+001070*                      RECORD SHARES THIS FD AND WAS BEING TOLD
+001080*                      APART FROM A DETAIL RECORD BY COMPARING R
+001090*                      TO THE LITERAL "TR", BUT R IS JUST A
+001095*                      TRANSACTION KEY BYTE AND A REAL M/N OF
+001096*                      "TR" WOULD HAVE BEEN MISREAD AS THE
+001097*                      TRAILER. EVERY WRITER NOW STAMPS THIS BYTE
+001098*                      EXPLICITLY INSTEAD OF RELYING ON A KEY
+001099*                      VALUE COINCIDING WITH THE TRAILER'S ID.
+001100*----------------------------------------------------------*
+001200 01  OUTRECORD.
+001210     05  OUT-REC-TYPE     PIC X.
+001300     05  OUT-KEY.
+001400         10  R            PIC XX.
+001500         10  S            PIC X(2).
+001600     05  T                PIC 99.
+001700     05  U                PIC 9(2).
+001800     05  V                PIC X.
+001900     05  OUT-AGE-DAYS     PIC 9(5).
