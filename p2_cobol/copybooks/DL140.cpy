@@ -0,0 +1,25 @@
+000100*----------------------------------------------------------*
+000200* DL140 - CUSTOMER/ACCOUNT MASTER RECORD.
+000300* ONE SHOP-STANDARD LAYOUT FOR "CODE + CODE + TWO DOLLAR
+000400* AMOUNTS" ACCOUNT DATA, MODELED ON TVAR.COB'S ORIGINAL DEMO
+000500* FIELDS (PIC X(4)/PIC A(4)/PIC 99.99), SO EVERY PROGRAM THAT
+000600* TOUCHES ACCOUNT DATA COPYS THIS IN INSTEAD OF INVENTING ITS
+000700* OWN LAYOUT.
+000800*----------------------------------------------------------*
+000900*    DATE       INIT   DESCRIPTION
+001000*    2026-08-09 DL     FIRST WRITTEN, FOR TVAR AND ANY PROGRAM
+001100*                      THAT NEEDS THE SHOP'S ACCOUNT MASTER SHAPE.
+001150*    2026-08-09 DL     SWITCHED THE DOLLAR FIELDS TO COMP-3
+001160*                      PACKED-DECIMAL NOW THAT MASTER FILES ARE
+001170*                      GROWING -- SAME STORAGE ON DISK, NO
+001180*                      DISPLAY-TO-BINARY CONVERSION ON EVERY
+001190*                      COMPUTE.
+001200*----------------------------------------------------------*
+001300 01  ACCOUNT-MASTER-RECORD.
+001400     05  ACCT-NUMBER      PIC X(4).
+001500     05  ACCT-BRANCH      PIC X(4).
+001600     05  ACCT-NAME.
+001700         10  ACCT-NAME-FIRST  PIC A(4).
+001800         10  ACCT-NAME-LAST   PIC A(4).
+001900     05  ACCT-BALANCE     PIC S9(3)V99 COMP-3.
+002000     05  ACCT-LIMIT       PIC S9(3)V99 COMP-3.
