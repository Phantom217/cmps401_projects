@@ -0,0 +1,27 @@
+000100*----------------------------------------------------------*
+000200* DL115 - TRAILER RECORD FOR THE DL110 TRANSACTION OUTPUT FILE.
+000300* SAME FD AS DL110; CARRIES THE RUN'S CONTROL TOTALS.
+000400*----------------------------------------------------------*
+000410*    DATE       INIT   DESCRIPTION
+000420*    2026-08-09 DL     DROPPED THE VALUE CLAUSES ON TR-ID AND
+000430*                      TR-FILLER -- A FILE SECTION RECORD IS
+000440*                      OVERLAID BY EVERY READ/WRITE, SO A VALUE
+000450*                      CLAUSE HERE NEVER SURVIVES PAST THE FIRST
+000460*                      OPEN, AND WAS TRIPPING A LINE SEQUENTIAL
+000470*                      WRITE ABEND. EVERY WRITER MOVES ITS OWN
+000480*                      "TR" AND SPACES BEFORE WRITE, AS THIS
+000490*                      SHOULD HAVE READ ALL ALONG.
+000493*    2026-08-09 DL     ADDED TR-REC-TYPE AS A LEADING
+000494*                      DISCRIMINATOR BYTE, THE SAME OFFSET AS
+000495*                      DL110'S NEW OUT-REC-TYPE, SO A READER CAN
+000496*                      TELL A TRAILER FROM A DETAIL RECORD
+000497*                      WITHOUT DEPENDING ON A TRANSACTION KEY
+000498*                      NEVER HAPPENING TO EQUAL "TR".
+000500*----------------------------------------------------------*
+000600 01  TRAILER-RECORD.
+000610     05  TR-REC-TYPE      PIC X.
+000620         88  TR-IS-TRAILER          VALUE "T".
+000700     05  TR-ID            PIC X(2).
+000800     05  TR-COUNT         PIC 9(7).
+000900     05  TR-SUM           PIC 9(9).
+001000     05  TR-FILLER        PIC X(3).
