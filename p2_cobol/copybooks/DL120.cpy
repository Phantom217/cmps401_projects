@@ -0,0 +1,27 @@
+000100*----------------------------------------------------------*
+000200* DL120 - EDIT RULE TABLE RECORD.
+000300* ONE ROW PER BUSINESS RULE THE VALIDATION PASS APPLIES TO
+000400* EVERY INRECORD. LOADED AT RUN TIME FROM A CONTROL FILE SO A
+000500* THRESHOLD OR OPERATOR CAN BE CHANGED WITHOUT A RECOMPILE.
+000600*----------------------------------------------------------*
+000700*    DATE       INIT   DESCRIPTION
+000800*    2026-08-09 DL     FIRST WRITTEN, FOR TEDIT'S RULE TABLE.
+000900*    2026-08-09 DL     ADDED AN OPTIONAL SECOND CONDITION
+000920*                      (COMBINATOR/FIELD-3/OPERATOR-2/FIELD-4/
+000940*                      LITERAL-2) SO ONE RULE ROW CAN EXPRESS AN
+000960*                      A=AND OR O=OR OF TWO COMPARISONS INSTEAD OF
+000980*                      JUST ONE -- A BLANK COMBINATOR MEANS THE
+000990*                      RULE IS SINGLE-CONDITION, AS BEFORE.
+001005*----------------------------------------------------------*
+001010 01  RULE-RECORD.
+001100     05  RULE-NUMBER      PIC 99.
+001200     05  RULE-FIELD-1     PIC X(1).
+001300     05  RULE-OPERATOR    PIC XX.
+001400     05  RULE-FIELD-2     PIC X(1).
+001500     05  RULE-LITERAL     PIC 9(2).
+001510     05  RULE-COMBINATOR  PIC X.
+001520     05  RULE-FIELD-3     PIC X(1).
+001530     05  RULE-OPERATOR-2  PIC XX.
+001540     05  RULE-FIELD-4     PIC X(1).
+001550     05  RULE-LITERAL-2   PIC 9(2).
+001600     05  RULE-MESSAGE     PIC X(30).
