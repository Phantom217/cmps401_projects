@@ -0,0 +1,35 @@
+000100*----------------------------------------------------------*
+000200* DL160 - NIGHTLY ACCOUNTING FEED RECORD LAYOUT.
+000300* THE HDR/DTL/TRL LAYOUT THE DOWNSTREAM ACCOUNTING SYSTEM
+000400* EXPECTS FOR ITS NIGHTLY BALANCE FEED. ONE HEADER RECORD, ONE
+000500* DETAIL RECORD PER TRANSACTION CARRIED OVER FROM TFILEOUT.DAT,
+000600* AND ONE TRAILER RECORD WITH THE RECORD COUNT AND HASH TOTAL
+000700* SO THE ACCOUNTING SYSTEM CAN VALIDATE THE FEED BEFORE POSTING.
+000800*----------------------------------------------------------*
+000900*    DATE       INIT   DESCRIPTION
+001000*    2026-08-09 DL     FIRST WRITTEN, FOR TFEED'S NIGHTLY FEED.
+001050*    2026-08-09 DL     DROPPED THE VALUE CLAUSES ON THE RECORD-
+001060*                      TYPE AND FILLER ITEMS -- A FILE SECTION
+001070*                      RECORD IS OVERLAID BY EVERY READ/WRITE, SO
+001080*                      A VALUE CLAUSE HERE NEVER SURVIVES PAST
+001090*                      THE FIRST OPEN, AND WAS TRIPPING A LINE
+001095*                      SEQUENTIAL WRITE ABEND. TFEED NOW MOVES
+001096*                      EACH RECORD'S TYPE CODE AND SPACES-FILL
+001097*                      EXPLICITLY BEFORE EVERY WRITE.
+001100*----------------------------------------------------------*
+001200 01  FEED-HEADER-RECORD.
+001300     05  FDH-RECORD-TYPE      PIC X(3).
+001400     05  FDH-RUN-DATE         PIC 9(8).
+001500     05  FDH-FILLER           PIC X(69).
+001600 01  FEED-DETAIL-RECORD.
+001700     05  FDD-RECORD-TYPE      PIC X(3).
+001800     05  FDD-ACCOUNT-KEY.
+001900         10  FDD-ACCOUNT-R    PIC XX.
+002000         10  FDD-ACCOUNT-S    PIC XX.
+002100     05  FDD-BALANCE          PIC S9(5)V99.
+002200     05  FDD-FILLER           PIC X(63).
+002300 01  FEED-TRAILER-RECORD.
+002400     05  FDT-RECORD-TYPE      PIC X(3).
+002500     05  FDT-RECORD-COUNT     PIC 9(7).
+002600     05  FDT-TOTAL-AMOUNT     PIC S9(9)V99.
+002700     05  FDT-FILLER           PIC X(61).
