@@ -0,0 +1,24 @@
+000100*----------------------------------------------------------*
+000200* DL105 - SHOP-STANDARD BRANCH EXTRACT RECORD LAYOUT.
+000300* SAME m/n/o/p/q SHAPE AS DL100, BUT GIVEN ITS OWN FIELD NAMES
+000400* SO THE SAME COPYBOOK CAN BE COPIED INTO SEVERAL FDs/SDs IN ONE
+000500* PROGRAM (VIA COPY ... REPLACING ==BR-== BY ==xxx-==.) WITHOUT
+000600* A DUPLICATE DATA-NAME.
+000700*----------------------------------------------------------*
+000800*    DATE       INIT   DESCRIPTION
+000900*    2026-08-09 DL     ADDED FOR THE MULTI-BRANCH MERGE LOAD.
+000950*    2026-08-09 DL     ADDED BR-TRANS-DATE TO MATCH DL100'S
+000960*                      IN-TRANS-DATE -- THE MERGE LOAD GIVES A
+000970*                      RECORD SHAPED LIKE DL100, SO A BRANCH
+000980*                      EXTRACT MISSING THE DATE BYTES MERGED IN
+000990*                      AS SPACES AND FAILED TFILE'S DATE EDIT ON
+000995*                      EVERY MERGED RECORD.
+001000*----------------------------------------------------------*
+001100 01  BR-RECORD.
+001200     05  BR-KEY.
+001300         10  BR-M         PIC XX.
+001400         10  BR-N         PIC X(2).
+001500     05  BR-O             PIC 99.
+001600     05  BR-P             PIC 9(2).
+001700     05  BR-Q             PIC X.
+001800     05  BR-TRANS-DATE    PIC 9(6).
