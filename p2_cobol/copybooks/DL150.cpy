@@ -0,0 +1,14 @@
+000100*----------------------------------------------------------*
+000200* DL150 - MONTH-END SUMMARY REPORT PARAMETER CARD.
+000300* ONE CARD TELLS TMONTH WHICH MONTH'S DATED TFILEOUT.DAT
+000400* GENERATIONS TO ROLL UP AND WHICH DAY NUMBERS TO LOOK FOR,
+000500* THE SAME WAY DL130 DRIVES TCTL'S LOOP BOUNDS.
+000600*----------------------------------------------------------*
+000700*    DATE       INIT   DESCRIPTION
+000800*    2026-08-09 DL     FIRST WRITTEN, FOR TMONTH'S PARAMETER CARD.
+000900*----------------------------------------------------------*
+001000 01  MONTH-PARM-RECORD.
+001100     05  MONTH-PARM-CCYYMM    PIC 9(6).
+001200     05  MONTH-PARM-START-DAY PIC 99.
+001300     05  MONTH-PARM-END-DAY   PIC 99.
+001400     05  MONTH-PARM-LABEL     PIC X(20).
