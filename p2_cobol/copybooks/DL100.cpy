@@ -0,0 +1,23 @@
+000100*----------------------------------------------------------*
+000200* DL100 - SHOP-STANDARD TRANSACTION INPUT RECORD LAYOUT.
+000300* USED BY TFILE AND ANY OTHER PROGRAM THAT READS THE m/n/o/p/q
+000400* TRANSACTION EXTRACT SO A LAYOUT CHANGE IS MADE IN ONE PLACE.
+000500*----------------------------------------------------------*
+000600*    DATE       INIT   DESCRIPTION
+000700*    2026-08-09 DL     PULLED OUT OF TFILE.COB'S HAND-TYPED FD.
+000800*    2026-08-09 DL     ADDED IN-TRANS-DATE (YYMMDD) SO TFILE HAS
+000900*                      A REAL DATE TO EDIT AND AGE FROM INSTEAD
+001000*                      OF TREATING O/P AS PSEUDO-DATE FIELDS.
+001100*----------------------------------------------------------*
+001200 01  INRECORD.
+001300     05  IN-KEY.
+001400         10  M            PIC XX.
+001500         10  N            PIC X(2).
+001600     05  O                PIC 99.
+001700     05  P                PIC 9(2).
+001800     05  Q                PIC X.
+001900     05  IN-TRANS-DATE    PIC 9(6).
+002000     05  IN-TRANS-DATE-R REDEFINES IN-TRANS-DATE.
+002100         10  IN-TRANS-YY  PIC 99.
+002200         10  IN-TRANS-MM  PIC 99.
+002300         10  IN-TRANS-DD  PIC 99.
