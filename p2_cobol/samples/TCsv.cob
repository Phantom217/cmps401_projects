@@ -0,0 +1,157 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TCSV.
+000300 AUTHOR.        D. LYNCH.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*----------------------------------------------------------*
+001000*    DATE       INIT   DESCRIPTION
+001100*    2026-08-09 DL     FIRST WRITTEN. COMPANION TO TFILE THAT
+001200*                      EXTRACTS TFILEOUT.DAT INTO A COMMA-
+001300*                      DELIMITED FILE, TFILEOUT.CSV, WITH A
+001400*                      HEADER ROW, FOR LOADING INTO THE SHOP'S
+001500*                      REPORTING SPREADSHEET TOOL. KEPT AS A
+001600*                      SEPARATE PROGRAM RATHER THAN BOLTED ONTO
+001700*                      TFILE ITSELF SO THE EXTRACT CAN BE RERUN
+001800*                      ON DEMAND WITHOUT REPROCESSING THE INPUT.
+001900*    2026-08-09 DL     MYOUTFILE NOW OPENS TODAY'S DATED
+002000*                      "TFILEOUT.DAT.CCYYMMDD" GENERATION, BUILT
+002100*                      THE SAME WAY TMONTH BUILDS IT, NOT THE
+002200*                      UNDATED LITERAL -- TFILE'S END-OF-RUN
+002300*                      ARCHIVING RENAMES THAT NAME AWAY BEFORE
+002400*                      TCSV EVER RUNS.
+002500*    2026-08-09 DL     ADDED A FILE STATUS CLAUSE TO MYOUTFILE'S
+002600*                      SELECT AND AN OPEN-OK CHECK IN
+002700*                      1000-INITIALIZE -- WITHOUT ONE, A DAY TCSV
+002800*                      RUNS BEFORE TFILE OR ON A DIFFERENT DATE
+002900*                      THAN EXPECTED ABENDED INSTEAD OF SKIPPING,
+003000*                      THE SAME "NOT FOUND IS NORMAL" TREATMENT
+003100*                      TMONTH ALREADY GIVES A MISSING DAY'S FILE.
+003200*    2026-08-09 DL     TRAILER DETECTION NOW TESTS DL115'S
+003300*                      TR-IS-TRAILER CONDITION INSTEAD OF
+003400*                      COMPARING R TO THE LITERAL "TR" -- A REAL
+003500*                      M/N TRANSACTION KEY OF "TR" WOULD HAVE
+003600*                      BEEN MISCLASSIFIED AS THE TRAILER AND
+003700*                      LEFT OUT OF THE CSV EXTRACT.
+003800*----------------------------------------------------------*
+003900*----------------------------------------------------------*
+004000* TCSV READS TFILEOUT.DAT (WRITTEN BY TFILE) ONE RECORD AT A    *
+004100* TIME. THE TRAILER RECORD WRITTEN BY TFILE'S CONTROL-TOTALS    *
+004200* FEATURE (ID "TR") IS RECOGNIZED THE SAME WAY TMONTH RECOGNIZES*
+004300* IT -- COPYING BOTH DL110 AND DL115 UNDER ONE FD -- AND IS NOT *
+004400* WRITTEN TO THE CSV EXTRACT, SINCE THE SPREADSHEET TOOL ONLY   *
+004500* WANTS ONE ROW PER TRANSACTION.                                *
+004600*----------------------------------------------------------*
+004700 ENVIRONMENT DIVISION.
+004800 INPUT-OUTPUT SECTION.
+004900 FILE-CONTROL.
+005000     SELECT MYOUTFILE ASSIGN TO TS-OUT-FILENAME
+005100         ORGANIZATION IS LINE SEQUENTIAL
+005200         FILE STATUS IS TS-OUT-STATUS.
+005300     SELECT MYCSVFILE ASSIGN TO "TFileOut.csv"
+005400         ORGANIZATION IS LINE SEQUENTIAL.
+005500 DATA DIVISION.
+005600 FILE SECTION.
+005700 FD  MYOUTFILE.
+005800     COPY DL110.
+005900     COPY DL115.
+006000 FD  MYCSVFILE
+006100     RECORD CONTAINS 80 CHARACTERS.
+006200 01  CSV-LINE                PIC X(80).
+006300 WORKING-STORAGE SECTION.
+006400 01  TS-OUT-FILENAME          PIC X(40)     VALUE SPACES.
+006500 01  TS-RUN-DATE               PIC 9(8).
+006600 01  TS-OUT-STATUS             PIC XX    VALUE "00".
+006700     88  TS-OUT-OK                       VALUE "00".
+006800 01  TS-EOF-SW                PIC X     VALUE "N".
+006900     88  TS-EOF                          VALUE "Y".
+007000 01  TS-RECORD-COUNT           PIC 9(7) COMP VALUE ZERO.
+007100 01  TS-ERRLOG-PROGRAM-ID      PIC X(8)  VALUE "TCSV".
+007200 01  TS-ERRLOG-PARAGRAPH       PIC X(30) VALUE "1000-INITIALIZE".
+007300 01  TS-ERRLOG-SEVERITY        PIC X(1)  VALUE "W".
+007400 01  TS-CSV-HEADING.
+007500     05  FILLER    PIC X(23) VALUE "R,S,T,U,V,AGE-DAYS".
+007600     05  FILLER    PIC X(57) VALUE SPACES.
+007700 01  TS-CSV-DETAIL.
+007800     05  TS-CSV-R          PIC X(2).
+007900     05  FILLER            PIC X       VALUE ",".
+008000     05  TS-CSV-S          PIC X(2).
+008100     05  FILLER            PIC X       VALUE ",".
+008200     05  TS-CSV-T          PIC 99.
+008300     05  FILLER            PIC X       VALUE ",".
+008400     05  TS-CSV-U          PIC 9(2).
+008500     05  FILLER            PIC X       VALUE ",".
+008600     05  TS-CSV-V          PIC X.
+008700     05  FILLER            PIC X       VALUE ",".
+008800     05  TS-CSV-AGE-DAYS   PIC 9(5).
+008900     05  FILLER            PIC X(56) VALUE SPACES.
+009000 PROCEDURE DIVISION.
+009100 0000-MAINLINE.
+009200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009300     PERFORM 2000-EXTRACT-RECORD THRU 2000-EXIT
+009400         UNTIL TS-EOF.
+009500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009600     GOBACK.
+009700
+009800 1000-INITIALIZE.
+009900     ACCEPT TS-RUN-DATE FROM DATE YYYYMMDD.
+010000     STRING "TFileOut.dat." TS-RUN-DATE DELIMITED BY SIZE
+010100         INTO TS-OUT-FILENAME.
+010200     OPEN INPUT MYOUTFILE.
+010300     IF TS-OUT-OK
+010400         OPEN OUTPUT MYCSVFILE
+010500         WRITE CSV-LINE FROM TS-CSV-HEADING
+010600         PERFORM 2100-READ-OUTFILE THRU 2100-EXIT
+010700     ELSE
+010800         DISPLAY "tcsv: ", TS-OUT-FILENAME, " not found, skipping"
+010900         CALL "TERRLOG" USING TS-ERRLOG-PROGRAM-ID,
+011000             TS-ERRLOG-PARAGRAPH, TS-ERRLOG-SEVERITY
+011100         SET TS-EOF TO TRUE
+011200     END-IF.
+011300 1000-EXIT.
+011400     EXIT.
+011500
+011600 2000-EXTRACT-RECORD.
+011700     IF TR-IS-TRAILER
+011800         DISPLAY "tcsv: trailer record not extracted"
+011900     ELSE
+012000         MOVE R            TO TS-CSV-R
+012100         MOVE S            TO TS-CSV-S
+012200         MOVE T            TO TS-CSV-T
+012300         MOVE U            TO TS-CSV-U
+012400         MOVE V            TO TS-CSV-V
+012500         MOVE OUT-AGE-DAYS TO TS-CSV-AGE-DAYS
+012600         WRITE CSV-LINE FROM TS-CSV-DETAIL
+012700         ADD 1 TO TS-RECORD-COUNT
+012800     END-IF.
+012900     PERFORM 2100-READ-OUTFILE THRU 2100-EXIT.
+013000 2000-EXIT.
+013100     EXIT.
+013200
+013300 2100-READ-OUTFILE.
+013400     READ MYOUTFILE
+013500         AT END
+013600             SET TS-EOF TO TRUE
+013700     END-READ.
+013800 2100-EXIT.
+013900     EXIT.
+014000
+014100 9000-TERMINATE.
+014200     IF TS-OUT-OK
+014300         CLOSE MYOUTFILE
+014400         CLOSE MYCSVFILE
+014500     END-IF.
+014600     DISPLAY "tcsv: records extracted = ", TS-RECORD-COUNT.
+014700     MOVE ZERO TO RETURN-CODE.
+014800 9000-EXIT.
+014900     EXIT.
+015000
+015100* Input:
+015200*    file "TFileOut.dat.CCYYMMDD" (today's archived generation,
+015300*         written by TFile then renamed away by TFile's own
+015400*         end-of-run archiving before TCSV ever gets to open it)
+015500* Output:
+015600*    file "TFileOut.csv" -- header row "R,S,T,U,V,AGE-DAYS"
+015700*         followed by one comma-delimited row per transaction
