@@ -1,78 +1,994 @@
-      *> Test File I/O: READ, WRITE
-      *> An example program which
-      *>    reades (TFileIn.dat) records from an input file
-      *>    displays the records,
-      *>    and writes (TFileOut.dat) them to a sequential file.
-      *>
-      *> Program-ID:    .cob
-      *> Author:        Tyler Oalman
-      *> OS:            Arch Linux
-      *> Compiler:      GNU Cobol
-
-       identification division.
-       program-id.    TFile.
-       environment division.
-       input-output section.
-       file-control.
-           select myInFile assign to "TFileIn.dat".
-           select myOutFile assign to "TFileOut.dat".
-       data division.
-       file section.
-       fd myInFile.
-       01 inRecord.
-           02   m   pic xx.
-           02   n   pic x(2).
-           02   o   pic 99.
-           02   p   pic 9(2).
-           02   q   pic x.
-       fd myOutFile.
-       01 outRecord.
-           02   r   pic xx.
-           02   s   pic x(2).
-           02   t   pic 99.
-           02   u   pic 9(2).
-           02   v   pic x.
-       working-storage section.
-       01   w   pic x(3)    value "YES".
-       procedure division.
-           open input myInFile.
-           open output myOutFile.
-           perform subRead
-           perform until w = "NO"
-                 move m to r
-                 move n to s
-                 compute t = o + 1
-                 compute u = p - 2
-                 move q to v
-                 display "r = ", r, ", s = ", s, ", t = ", t, ", u = ",
-                 u
-                 write outRecord
-                 perform subRead
-            end-perform.
-           close myInFile.
-           close myOutFile.
-           stop run.
-       subRead.
-           read myInFile
-                 at end
-                       move "NO" to w
-                  not at end
-                        display "m = ", m, ",n = ", n, ",o = ", o,
-                        ",p = ", p
-           end-read.
-
-      *> Input:
-      *>    file "TFileIn.dat"
-      *>            abcd1234
-      *>            efgh5678
-      *> Output: file "TFileOut.dat" and display on screen:
-      *>    file "TFileOut.dat"
-      *>            abcd1332
-      *>            efgh5776
-      *>    Screen
-      *>            m = ab,n = cd,o = 12,p = 34
-      *>            r = ab,s = cd,t = 13,u = 32
-      *>            m = ef,n = gh,o = 56,p = 78
-      *>            r = ef,s = gh,t = 57,u = 76
-
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TFILE.
+000300 AUTHOR.        D. LYNCH.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*----------------------------------------------------------*
+001000*    DATE       INIT   DESCRIPTION
+001100*    2026-08-09 DL     ADD RECORD COUNT AND A SUM-OF-FIELDS
+001200*                      TRAILER RECORD TO TFILEOUT.DAT SO THE
+001300*                      RUN CAN BE RECONCILED AGAINST THE INPUT.
+001400*    2026-08-09 DL     REORGANIZE MYINFILE AS INDEXED, KEYED ON
+001500*                      M+N, AND ADD A RANDOM-LOOKUP RUN MODE FOR
+001600*                      THE HELP DESK SO ONE RECORD CAN BE PULLED
+001700*                      WITHOUT A FULL SEQUENTIAL PASS.
+001800*    2026-08-09 DL     VALIDATE O, P, AND Q ON THE WAY IN; BAD
+001900*                      RECORDS NOW GO TO A TFILEREJECT.DAT
+002000*                      SUSPENSE FILE WITH A REASON CODE INSTEAD
+002100*                      OF FLOWING THROUGH TO TFILEOUT.DAT, AND
+002200*                      AN EXCEPTION LISTING IS PRINTED SAME DAY.
+002300*    2026-08-09 DL     WRITE A CHECKPOINT RECORD (COUNT AND LAST
+002400*                      KEY READ) EVERY TF-CKPT-INTERVAL RECORDS
+002500*                      SO A RESTART CAN RESUME PAST THE LAST
+002600*                      CHECKPOINT INSTEAD OF REPROCESSING THE
+002700*                      WHOLE FILE.
+002800*    2026-08-09 DL     MOVED THE TRANSACTION RECORD LAYOUTS OUT
+002900*                      OF THIS FD INTO SHOP-STANDARD COPYBOOKS
+003000*                      DL100/DL110/DL115 SO OTHER PROGRAMS CAN
+003100*                      SHARE THEM.
+003200*    2026-08-09 DL     LOG THE BEFORE/AFTER VALUES OF EVERY
+003300*                      TRANSFORMED RECORD, WITH A TIMESTAMP, TO
+003400*                      A PERMANENT TFILEAUDIT.DAT AUDIT FILE.
+003500*    2026-08-09 DL     ADD A CONTROL REPORT THAT BREAKS THE RUN'S
+003600*                      RECORD COUNT DOWN BY THE V FLAG VALUE SO
+003700*                      OPERATIONS CAN SEE THE VOLUME MIX WITHOUT
+003800*                      SCANNING TFILEOUT.DAT BY HAND.
+003900*    2026-08-09 DL     ARCHIVE TODAY'S TFILEIN.DAT/TFILEOUT.DAT
+004000*                      UNDER A DATE-STAMPED NAME AT END OF RUN SO
+004100*                      TWO DAYS' GENERATIONS CAN BE DIFFED INSTEAD
+004200*                      OF EACH RUN CLOBBERING THE LAST ONE.
+004300*    2026-08-09 DL     ADD AN M=MERGE-LOAD RUN MODE THAT MERGES
+004400*                      THE THREE BRANCH EXTRACT FILES IN KEY
+004500*                      ORDER STRAIGHT INTO MYINFILE SO THE
+004600*                      MANUAL CAT STEP BEFORE THE JOB IS RETIRED.
+004700*    2026-08-09 DL     EDIT IN-TRANS-DATE (CENTURY WINDOW, MONTH/
+004800*                      DAY RANGE, LEAP-YEAR FEBRUARY) AND USE IT
+004900*                      TO AGE EACH RECORD INTO OUT-AGE-DAYS.
+005000*    2026-08-09 DL     SET RETURN-CODE FROM THE REJECT COUNT AND
+005100*                      CHANGED STOP RUN TO GOBACK SO TFILE CAN BE
+005200*                      CALLED AS A STEP FROM A BATCH DRIVER AND
+005300*                      STILL RUN STANDALONE.
+005400*    2026-08-09 DL     REJECTS NOW ALSO LOGGED TO THE SHOP'S
+005500*                      SHARED ERROR SUBPROGRAM, TERRLOG, SO A BAD
+005600*                      RECORD SHOWS UP IN ONE COMMON LOG ACROSS
+005700*                      EVERY BATCH PROGRAM.
+005800*    2026-08-09 DL     EACH DETAIL RECORD IS NOW ALSO WRITTEN TO
+005900*                      A NEW INDEXED FILE, TFILEOUTIDX.DAT, KEYED
+006000*                      THE SAME WAY AS TFILEOUT.DAT, SO AN ONLINE
+006100*                      INQUIRY CAN DO A KEYED READ ON A PROCESSED
+006200*                      RECORD WITHOUT RERUNNING TFILE.
+006300*    2026-08-09 DL     LOG START TIME, END TIME, AND RECORD
+006400*                      COUNT TO THE SHOP'S SHARED RUN-HISTORY
+006500*                      SUBPROGRAM, TRUNHIST, AT END OF RUN.
+006600*    2026-08-09 DL     CHECKPOINT RECORD NOW ALSO CARRIES THE
+006700*                      REJECT COUNT AND THE FLAG-TALLY TABLE, AND
+006800*                      A RESTART RESTORES BOTH -- BEFORE THIS THE
+006900*                      CONTROL REPORT AND REJECT COUNT AFTER A
+007000*                      RESTART ONLY COVERED RECORDS PROCESSED
+007100*                      SINCE THE RESTART, NOT THE WHOLE RUN.
+007200*    2026-08-09 DL     ADDED THE "TFILE-BATCH" ENTRY POINT SO
+007300*                      TDRIVE CAN CALL THIS PROGRAM WITH RUN MODE
+007400*                      AND RESTART FLAG PASSED AS PARAMETERS
+007500*                      INSTEAD OF THROUGH THE CONSOLE -- THE
+007600*                      ORIGINAL PROGRAM-NAME ENTRY POINT STILL
+007700*                      PROMPTS FOR BOTH WHEN RUN STANDALONE.
+007800*    2026-08-09 DL     TF-IN-STATUS AND TF-OUTIDX-STATUS WERE
+007900*                      DECLARED AND WIRED INTO THE FILE STATUS
+008000*                      CLAUSES BUT NEVER ACTUALLY TESTED. NOW
+008100*                      CHECKED AFTER EACH OPEN OF MYINFILE AND
+008200*                      MYOUTIDX AND AFTER EACH WRITE TO MYOUTIDX,
+008300*                      LOGGED THROUGH TERRLOG THE SAME WAY A
+008400*                      REJECTED RECORD IS. TF-ERRLOG-PARAGRAPH IS
+008500*                      NOW SET EXPLICITLY BEFORE EVERY CALL TO
+008600*                      TERRLOG INSTEAD OF RELYING ON ITS INITIAL
+008700*                      VALUE, SINCE THAT ONLY HAPPENED TO BE RIGHT
+008800*                      WHILE 3500-WRITE-REJECT WAS THE SOLE CALLER
+008900*                      INSTEAD OF LEFT AT ITS VALUE CLAUSE DEFAULT
+009000*    2026-08-09 DL     A RESTART FALLING BETWEEN TWO CHECKPOINTS
+009100*                      WAS LEAVING DUPLICATE LINES IN TFILEOUT.DAT
+009200*                      TFILEAUDIT.DAT, TFILEREJECT.DAT, AND
+009300*                      TFILEEXCRPT.TXT, SINCE THOSE FOUR FILES GET
+009400*                      WRITTEN AS EACH RECORD IS PROCESSED BUT THE
+009500*                      CHECKPOINT ONLY SAVES PROGRESS EVERY
+009600*                      TF-CKPT-INTERVAL RECORDS. RESTART NOW
+009650*                      RENAMES EACH OF THE FOUR ASIDE, REPLAYS IT
+009800*                      FROM THAT RENAMED COPY ONLY UP TO THE LINE
+009900*                      COUNT THE LAST CHECKPOINT ACTUALLY COVERED,
+010000*                      DISCARDS THE RENAMED COPY, AND ONLY THEN
+010100*                      OPENS EXTEND TO RESUME APPENDING -- SO ANY
+010200*                      TAIL WRITTEN AFTER THE LAST CHECKPOINT BUT
+010300*                      BEFORE THE CRASH IS DROPPED INSTEAD OF
+010400*                      BEING DUPLICATED ON TOP OF THE REPROCESSED
+010450*                      RECORDS.
+010460*    2026-08-09 DL     ADDED OUT-REC-TYPE/TR-REC-TYPE DISCRIMIN-
+010462*                      ATOR BYTES TO DL110/DL115 -- THE TRAILER
+010470*                      WAS TOLD APART FROM A DETAIL RECORD BY
+010475*                      COMPARING R TO THE LITERAL "TR", WHICH A
+010480*                      REAL M/N KEY OF "TR" WOULD HAVE COLLIDED
+010485*                      WITH. 2000-PROCESS-RECORD, 4700-WRITE-
+010490*                      ONLINE-INDEX, AND 8000-WRITE-TRAILER NOW
+010495*                      STAMP THE NEW BYTE EXPLICITLY.
+010500*----------------------------------------------------------*
+010600* Test File I/O: READ, WRITE
+010700* An example program which
+010800*    reades (TFileIn.dat) records from an input file
+010900*    displays the records,
+011000*    and writes (TFileOut.dat) them to a sequential file.
+011100*
+011200 ENVIRONMENT DIVISION.
+011300 INPUT-OUTPUT SECTION.
+011400 FILE-CONTROL.
+011500     SELECT MYINFILE  ASSIGN TO "TFileIn.dat"
+011600         ORGANIZATION IS INDEXED
+011700         ACCESS MODE IS DYNAMIC
+011800         RECORD KEY IS IN-KEY
+011900         FILE STATUS IS TF-IN-STATUS.
+012000     SELECT MYOUTFILE ASSIGN TO "TFileOut.dat"
+012100         ORGANIZATION IS LINE SEQUENTIAL.
+012200     SELECT MYREJECTFILE ASSIGN TO "TFileReject.dat"
+012300         ORGANIZATION IS LINE SEQUENTIAL.
+012400     SELECT MYEXCRPT ASSIGN TO "TFileExcRpt.txt"
+012500         ORGANIZATION IS LINE SEQUENTIAL.
+012600     SELECT MYCKPTFILE ASSIGN TO "TFileCkpt.dat"
+012700         ORGANIZATION IS LINE SEQUENTIAL.
+012800     SELECT MYAUDITFILE ASSIGN TO "TFileAudit.dat"
+012900         ORGANIZATION IS LINE SEQUENTIAL.
+013000     SELECT MYCTLRPT ASSIGN TO "TFileCtlRpt.txt"
+013100         ORGANIZATION IS LINE SEQUENTIAL.
+013200     SELECT MYBR1 ASSIGN TO "TFileBr1.dat"
+013300         ORGANIZATION IS LINE SEQUENTIAL.
+013400     SELECT MYBR2 ASSIGN TO "TFileBr2.dat"
+013500         ORGANIZATION IS LINE SEQUENTIAL.
+013600     SELECT MYBR3 ASSIGN TO "TFileBr3.dat"
+013700         ORGANIZATION IS LINE SEQUENTIAL.
+013800     SELECT MYMRGWORK ASSIGN TO "TFileMrgWork.dat".
+013900     SELECT MYOUTIDX  ASSIGN TO "TFileOutIdx.dat"
+014000         ORGANIZATION IS INDEXED
+014100         ACCESS MODE IS DYNAMIC
+014200         RECORD KEY IS OUTIDX-KEY
+014300         FILE STATUS IS TF-OUTIDX-STATUS.
+014400     SELECT MYTRUNCWORK ASSIGN TO TF-TRUNC-FILENAME
+014500         ORGANIZATION IS LINE SEQUENTIAL.
+014600 DATA DIVISION.
+014700 FILE SECTION.
+014800 FD  MYINFILE.
+014900     COPY DL100.
+015000 FD  MYOUTFILE.
+015100     COPY DL110.
+015200     COPY DL115.
+015300 FD  MYREJECTFILE.
+015400 01  REJECT-RECORD.
+015500     05  REJ-M            PIC XX.
+015600     05  REJ-N            PIC X(2).
+015700     05  REJ-O            PIC X(2).
+015800     05  REJ-P            PIC X(2).
+015900     05  REJ-Q            PIC X.
+016000     05  REJ-TRANS-DATE   PIC X(6).
+016100     05  REJ-REASON-CODE  PIC 99.
+016200     05  REJ-REASON-TEXT  PIC X(30).
+016300 FD  MYEXCRPT
+016400     RECORD CONTAINS 80 CHARACTERS.
+016500 01  EXCRPT-LINE          PIC X(80).
+016600 FD  MYCKPTFILE.
+016700 01  CKPT-RECORD.
+016800     05  CKPT-COUNT       PIC 9(7).
+016900     05  CKPT-KEY         PIC X(4).
+017000     05  CKPT-SUM         PIC 9(9).
+017100     05  CKPT-REJECT-COUNT PIC 9(7).
+017200     05  CKPT-FLAG-TABLE.
+017300         10  CKPT-FLAG-ENTRY OCCURS 10 TIMES.
+017400             15  CKPT-FLAG-VALUE PIC X.
+017500             15  CKPT-FLAG-COUNT PIC 9(7).
+017600 FD  MYAUDITFILE.
+017700 01  AUDIT-RECORD.
+017800     05  AUD-KEY          PIC X(4).
+017900     05  AUD-O-BEFORE     PIC 99.
+018000     05  AUD-T-AFTER      PIC 99.
+018100     05  AUD-P-BEFORE     PIC 9(2).
+018200     05  AUD-U-AFTER      PIC 9(2).
+018300     05  AUD-TIMESTAMP.
+018400         10  AUD-DATE     PIC 9(8).
+018500         10  AUD-TIME     PIC 9(8).
+018600 FD  MYCTLRPT
+018700     RECORD CONTAINS 80 CHARACTERS.
+018800 01  CTLRPT-LINE          PIC X(80).
+018900 FD  MYBR1.
+019000     COPY DL105 REPLACING ==BR-RECORD== BY ==BR1-RECORD==
+019100                          ==BR-KEY==    BY ==BR1-KEY==
+019200                          ==BR-M==      BY ==BR1-M==
+019300                          ==BR-N==      BY ==BR1-N==
+019400                          ==BR-O==      BY ==BR1-O==
+019500                          ==BR-P==      BY ==BR1-P==
+019600                          ==BR-Q==      BY ==BR1-Q==
+019700                          ==BR-TRANS-DATE== BY ==BR1-TRANS-DATE==.
+019800 FD  MYBR2.
+019900     COPY DL105 REPLACING ==BR-RECORD== BY ==BR2-RECORD==
+020000                          ==BR-KEY==    BY ==BR2-KEY==
+020100                          ==BR-M==      BY ==BR2-M==
+020200                          ==BR-N==      BY ==BR2-N==
+020300                          ==BR-O==      BY ==BR2-O==
+020400                          ==BR-P==      BY ==BR2-P==
+020500                          ==BR-Q==      BY ==BR2-Q==
+020600                          ==BR-TRANS-DATE== BY ==BR2-TRANS-DATE==.
+020700 FD  MYBR3.
+020800     COPY DL105 REPLACING ==BR-RECORD== BY ==BR3-RECORD==
+020900                          ==BR-KEY==    BY ==BR3-KEY==
+021000                          ==BR-M==      BY ==BR3-M==
+021100                          ==BR-N==      BY ==BR3-N==
+021200                          ==BR-O==      BY ==BR3-O==
+021300                          ==BR-P==      BY ==BR3-P==
+021400                          ==BR-Q==      BY ==BR3-Q==
+021500                          ==BR-TRANS-DATE== BY ==BR3-TRANS-DATE==.
+021600 SD  MYMRGWORK.
+021700     COPY DL105 REPLACING ==BR-RECORD== BY ==MRG-RECORD==
+021800                          ==BR-KEY==    BY ==MRG-KEY==
+021900                          ==BR-M==      BY ==MRG-M==
+022000                          ==BR-N==      BY ==MRG-N==
+022100                          ==BR-O==      BY ==MRG-O==
+022200                          ==BR-P==      BY ==MRG-P==
+022300                          ==BR-Q==      BY ==MRG-Q==
+022400                          ==BR-TRANS-DATE== BY ==MRG-TRANS-DATE==.
+022500 FD  MYOUTIDX.
+022600     COPY DL110 REPLACING ==OUTRECORD==    BY ==OUTIDX-RECORD==
+022650                          ==OUT-REC-TYPE== BY ==IDX-REC-TYPE==
+022700                          ==OUT-KEY==      BY ==OUTIDX-KEY==
+022800                          ==OUT-AGE-DAYS== BY ==IDX-AGE-DAYS==
+022900                          ==R==            BY ==IDX-R==
+023000                          ==S==            BY ==IDX-S==
+023100                          ==T==            BY ==IDX-T==
+023200                          ==U==            BY ==IDX-U==
+023300                          ==V==            BY ==IDX-V==.
+023400 FD  MYTRUNCWORK
+023500     RECORD CONTAINS 80 CHARACTERS.
+023600 01  TRUNC-WORK-LINE      PIC X(80).
+023700 WORKING-STORAGE SECTION.
+023800 01  W                PIC X(3)      VALUE "YES".
+023900 01  TF-IN-STATUS     PIC XX        VALUE "00".
+024000     88  TF-IN-OK                   VALUE "00".
+024100     88  TF-IN-EOF                  VALUE "10".
+024200     88  TF-IN-NOTFOUND             VALUE "23".
+024300 01  TF-OUTIDX-STATUS PIC XX        VALUE "00".
+024400     88  TF-OUTIDX-OK               VALUE "00".
+024500*----------------------------------------------------------*
+024600* RESTART TRUNCATION WORK AREA -- SEE 1750-TRUNCATE-OUTPUTS.
+024700*----------------------------------------------------------*
+024800 01  TF-TRUNC-OLD-NAME     PIC X(20)     VALUE SPACES.
+024900 01  TF-TRUNC-FILENAME     PIC X(40)     VALUE SPACES.
+025000 01  TF-TRUNC-TARGET-COUNT PIC 9(7) COMP VALUE ZERO.
+025100 01  TF-TRUNC-LINE-COUNT   PIC 9(7) COMP VALUE ZERO.
+025200 01  TF-TRUNC-EOF-SW       PIC X         VALUE "N".
+025300     88  TF-TRUNC-EOF                    VALUE "Y".
+025400 01  TF-START-TIME    PIC 9(8)      VALUE ZERO.
+025500 01  TF-END-TIME      PIC 9(8)      VALUE ZERO.
+025600 01  TF-RUNHIST-COUNT PIC 9(9)      VALUE ZERO.
+025700 01  TF-COUNTERS.
+025800     05  TF-REC-COUNT     PIC 9(7)  COMP   VALUE ZERO.
+025900     05  TF-SUM-TU        PIC 9(9)  COMP   VALUE ZERO.
+026000     05  TF-REJECT-COUNT  PIC 9(7)  COMP   VALUE ZERO.
+026100 01  TF-ERRLOG-PROGRAM-ID PIC X(8)  VALUE "TFILE".
+026200 01  TF-ERRLOG-PARAGRAPH  PIC X(30) VALUE "3500-WRITE-REJECT".
+026300 01  TF-ERRLOG-SEVERITY   PIC X(1)  VALUE "E".
+026400 01  TF-CKPT-INTERVAL PIC 9(5)  COMP   VALUE 1000.
+026500 01  TF-CKPT-COUNTER  PIC 9(5)  COMP   VALUE ZERO.
+026600 01  TF-CKPT-FLAG-IDX PIC 9(2)  COMP   VALUE ZERO.
+026700 01  TF-RESTART-SW    PIC X         VALUE "N".
+026800     88  TF-RESTART-YES             VALUE "Y".
+026900     88  TF-RESTART-NO              VALUE "N".
+027000 01  TF-CALLED-SW     PIC X         VALUE "N".
+027100     88  TF-CALLED-MODE             VALUE "Y".
+027200 01  TF-CKPT-EOF-SW   PIC X         VALUE "N".
+027300     88  TF-CKPT-EOF                VALUE "Y".
+027400 01  TF-CKPT-SAVE.
+027500     05  TF-CKPT-SAVE-COUNT PIC 9(7) VALUE ZERO.
+027600     05  TF-CKPT-SAVE-KEY   PIC X(4) VALUE SPACES.
+027700     05  TF-CKPT-SAVE-SUM   PIC 9(9) VALUE ZERO.
+027800     05  TF-CKPT-SAVE-REJECTS PIC 9(7) VALUE ZERO.
+027900     05  TF-CKPT-SAVE-FLAGS.
+028000         10  TF-CKPT-SAVE-FLAG-ENTRY OCCURS 10 TIMES.
+028100             15  TF-CKPT-SAVE-FLAG-VALUE PIC X      VALUE SPACE.
+028200             15  TF-CKPT-SAVE-FLAG-COUNT PIC 9(7)   VALUE ZERO.
+028300 01  TF-AUDIT-O-BEFORE PIC 99       VALUE ZERO.
+028400 01  TF-AUDIT-P-BEFORE PIC 9(2)     VALUE ZERO.
+028500 01  TF-FLAG-TALLY-COUNT PIC 9(2) COMP VALUE ZERO.
+028600 01  TF-FLAG-TABLE.
+028700     05  TF-FLAG-ENTRY OCCURS 10 TIMES
+028800         INDEXED BY TF-FLAG-IDX.
+028900         10  TF-FLAG-VALUE PIC X      VALUE SPACE.
+029000         10  TF-FLAG-COUNT PIC 9(7) COMP VALUE ZERO.
+029100 01  TF-CTL-HEADING.
+029200     05  FILLER           PIC X(20) VALUE "TFILE CONTROL RPT".
+029300     05  FILLER           PIC X(60) VALUE SPACES.
+029400 01  TF-CTL-DETAIL.
+029500     05  FILLER           PIC X(6)  VALUE "FLAG ".
+029600     05  TF-CTL-FLAG      PIC X.
+029700     05  FILLER           PIC X(6)  VALUE SPACES.
+029800     05  FILLER           PIC X(8)  VALUE "COUNT = ".
+029900     05  TF-CTL-COUNT     PIC ZZZZZZ9.
+030000     05  FILLER           PIC X(52) VALUE SPACES.
+030100 01  TF-VALID-SW      PIC X         VALUE "Y".
+030200     88  TF-RECORD-VALID            VALUE "Y".
+030300     88  TF-RECORD-INVALID          VALUE "N".
+030400 01  TF-REASON-CODE   PIC 99        VALUE ZERO.
+030500 01  TF-REASON-TEXT   PIC X(30)     VALUE SPACES.
+030600 01  TF-EXC-HEADING.
+030700     05  FILLER           PIC X(20) VALUE "TFILE EXCEPTION LIST".
+030800     05  FILLER           PIC X(60) VALUE SPACES.
+030900 01  TF-EXC-DETAIL.
+031000     05  TF-EXC-KEY       PIC X(4).
+031100     05  FILLER           PIC X(2)  VALUE SPACES.
+031200     05  TF-EXC-CODE      PIC 99.
+031300     05  FILLER           PIC X(2)  VALUE SPACES.
+031400     05  TF-EXC-TEXT      PIC X(30).
+031500     05  FILLER           PIC X(39) VALUE SPACES.
+031600 01  TF-RUN-MODE      PIC X         VALUE "S".
+031700     88  TF-MODE-SEQUENTIAL         VALUE "S".
+031800     88  TF-MODE-LOOKUP             VALUE "L".
+031900     88  TF-MODE-MERGE              VALUE "M".
+032000 01  TF-LOOKUP-KEY    PIC X(4)      VALUE SPACES.
+032100 01  TF-ARCH-DATE     PIC 9(8).
+032200 01  TF-ARCH-IN-OLD   PIC X(12)     VALUE "TFileIn.dat".
+032300 01  TF-ARCH-IN-NEW   PIC X(21)     VALUE SPACES.
+032400 01  TF-ARCH-OUT-OLD  PIC X(13)     VALUE "TFileOut.dat".
+032500 01  TF-ARCH-OUT-NEW  PIC X(22)     VALUE SPACES.
+032600*----------------------------------------------------------*
+032700* DATE-EDIT AND AGING WORK AREA. IN-TRANS-DATE COMES IN AS A
+032800* 2-DIGIT-YEAR YYMMDD; THE SHOP'S CENTURY WINDOW TREATS 00-30
+032900* AS 20XX AND 31-99 AS 19XX BEFORE THE DATE IS EDITED AND USED
+033000* TO AGE THE RECORD AGAINST TODAY'S DATE.
+033100*----------------------------------------------------------*
+033200 01  TF-TRANS-CC          PIC 99        VALUE ZERO.
+033300 01  TF-TRANS-CCYYMMDD    PIC 9(8)      VALUE ZERO.
+033400 01  TF-TODAY-CCYYMMDD    PIC 9(8)      VALUE ZERO.
+033500 01  TF-TRANS-DAYS        PIC 9(7) COMP VALUE ZERO.
+033600 01  TF-TODAY-DAYS        PIC 9(7) COMP VALUE ZERO.
+033700 01  TF-AGE-DAYS-CALC     PIC S9(7) COMP VALUE ZERO.
+033800 01  TF-AGE-DAYS          PIC 9(5)      VALUE ZERO.
+033900 01  TF-CCYY              PIC 9(4)      VALUE ZERO.
+034000 01  TF-LEAP-SW           PIC X         VALUE "N".
+034100     88  TF-LEAP-YEAR                   VALUE "Y".
+034200     88  TF-NOT-LEAP-YEAR               VALUE "N".
+034300 01  TF-DIV-QUOT          PIC 9(6)      VALUE ZERO.
+034400 01  TF-DIV-REM-4         PIC 9         VALUE ZERO.
+034500 01  TF-DIV-REM-100       PIC 99        VALUE ZERO.
+034600 01  TF-DIV-REM-400       PIC 999       VALUE ZERO.
+034700 01  TF-DAYS-THIS-MONTH   PIC 99        VALUE ZERO.
+034800 01  TF-DAYS-IN-MONTH-TBL.
+034900     05  FILLER           PIC 99        VALUE 31.
+035000     05  FILLER           PIC 99        VALUE 28.
+035100     05  FILLER           PIC 99        VALUE 31.
+035200     05  FILLER           PIC 99        VALUE 30.
+035300     05  FILLER           PIC 99        VALUE 31.
+035400     05  FILLER           PIC 99        VALUE 30.
+035500     05  FILLER           PIC 99        VALUE 31.
+035600     05  FILLER           PIC 99        VALUE 31.
+035700     05  FILLER           PIC 99        VALUE 30.
+035800     05  FILLER           PIC 99        VALUE 31.
+035900     05  FILLER           PIC 99        VALUE 30.
+036000     05  FILLER           PIC 99        VALUE 31.
+036100 01  TF-DAYS-IN-MONTH-R REDEFINES TF-DAYS-IN-MONTH-TBL.
+036200     05  TF-DIM           PIC 99        OCCURS 12 TIMES.
+036300 LINKAGE SECTION.
+036400 01  TF-LK-RUN-MODE       PIC X.
+036500 01  TF-LK-RESTART-SW     PIC X.
+036600 PROCEDURE DIVISION.
+036700 0000-MAINLINE.
+036800     DISPLAY "TFILE RUN MODE (S=SEQUENTIAL, L=LOOKUP, ",
+036900         "M=MERGE-LOAD THEN SEQUENTIAL): ".
+037000     ACCEPT TF-RUN-MODE.
+037100     PERFORM 0100-COMMON-PROCESS THRU 0100-EXIT.
+037200     GOBACK.
+037300
+037400 0050-BATCH-ENTRY.
+037500 ENTRY "TFILE-BATCH" USING TF-LK-RUN-MODE, TF-LK-RESTART-SW.
+037600     SET TF-CALLED-MODE TO TRUE.
+037700     MOVE TF-LK-RUN-MODE   TO TF-RUN-MODE.
+037800     MOVE TF-LK-RESTART-SW TO TF-RESTART-SW.
+037900     PERFORM 0100-COMMON-PROCESS THRU 0100-EXIT.
+038000     GOBACK.
+038100
+038200 0100-COMMON-PROCESS.
+038300     IF TF-MODE-LOOKUP
+038400         PERFORM 5000-LOOKUP-RECORD THRU 5000-EXIT
+038500     ELSE
+038600         IF TF-MODE-MERGE
+038700             PERFORM 6000-MERGE-LOAD THRU 6000-EXIT
+038800         END-IF
+038900         PERFORM 1000-INITIALIZE THRU 1000-EXIT
+039000         PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+039100             UNTIL W = "NO"
+039200         PERFORM 8000-WRITE-TRAILER THRU 8000-EXIT
+039300         PERFORM 8200-WRITE-CONTROL-REPORT THRU 8200-EXIT
+039400         PERFORM 9000-TERMINATE THRU 9000-EXIT
+039500     END-IF.
+039600 0100-EXIT.
+039700     EXIT.
+039800
+039900 1000-INITIALIZE.
+040000     ACCEPT TF-START-TIME FROM TIME.
+040100     IF NOT TF-CALLED-MODE
+040200         DISPLAY "RESTART FROM LAST CHECKPOINT (Y/N): "
+040300         ACCEPT TF-RESTART-SW
+040400     END-IF.
+040500     OPEN INPUT MYINFILE.
+040600     IF NOT TF-IN-OK
+040700         DISPLAY "tfile: unable to open TFileIn.dat, status = ",
+040800             TF-IN-STATUS
+040900         MOVE "1000-INITIALIZE" TO TF-ERRLOG-PARAGRAPH
+041000         CALL "TERRLOG" USING TF-ERRLOG-PROGRAM-ID,
+041100             TF-ERRLOG-PARAGRAPH, TF-ERRLOG-SEVERITY
+041200         MOVE "NO" TO W
+041300     END-IF.
+041400     IF TF-RESTART-YES
+041500         PERFORM 1500-LOAD-CHECKPOINT THRU 1500-EXIT
+041600         PERFORM 1750-TRUNCATE-OUTPUTS THRU 1750-EXIT
+041700         OPEN EXTEND MYOUTFILE
+041800         OPEN EXTEND MYREJECTFILE
+041900         OPEN EXTEND MYEXCRPT
+042000         OPEN EXTEND MYCKPTFILE
+042100         OPEN EXTEND MYAUDITFILE
+042200         OPEN I-O    MYOUTIDX
+042300         IF NOT TF-OUTIDX-OK
+042400             DISPLAY "tfile: unable to open TFileOutIdx.dat, ",
+042500                 "status = ", TF-OUTIDX-STATUS
+042600             MOVE "1000-INITIALIZE" TO TF-ERRLOG-PARAGRAPH
+042700             CALL "TERRLOG" USING TF-ERRLOG-PROGRAM-ID,
+042800                 TF-ERRLOG-PARAGRAPH, TF-ERRLOG-SEVERITY
+042900         END-IF
+043000         MOVE TF-CKPT-SAVE-KEY   TO IN-KEY
+043100         MOVE TF-CKPT-SAVE-COUNT TO TF-REC-COUNT
+043200         MOVE TF-CKPT-SAVE-SUM   TO TF-SUM-TU
+043300         MOVE TF-CKPT-SAVE-REJECTS TO TF-REJECT-COUNT
+043400         PERFORM 1700-RESTORE-FLAGS THRU 1700-EXIT
+043500             VARYING TF-CKPT-FLAG-IDX FROM 1 BY 1
+043600             UNTIL TF-CKPT-FLAG-IDX > 10
+043700         START MYINFILE KEY IS GREATER THAN IN-KEY
+043800             INVALID KEY
+043900                 DISPLAY "checkpoint key not found, nothing more",
+044000                     " to process"
+044100                 MOVE "NO" TO W
+044200             NOT INVALID KEY
+044300                 DISPLAY "resuming after key ", TF-CKPT-SAVE-KEY
+044400         END-START
+044500     ELSE
+044600         OPEN OUTPUT MYOUTFILE
+044700         OPEN OUTPUT MYREJECTFILE
+044800         OPEN OUTPUT MYEXCRPT
+044900         OPEN OUTPUT MYCKPTFILE
+045000         OPEN OUTPUT MYAUDITFILE
+045100         OPEN OUTPUT MYOUTIDX
+045200         IF NOT TF-OUTIDX-OK
+045300             DISPLAY "tfile: unable to open TFileOutIdx.dat, ",
+045400                 "status = ", TF-OUTIDX-STATUS
+045500             MOVE "1000-INITIALIZE" TO TF-ERRLOG-PARAGRAPH
+045600             CALL "TERRLOG" USING TF-ERRLOG-PROGRAM-ID,
+045700                 TF-ERRLOG-PARAGRAPH, TF-ERRLOG-SEVERITY
+045800         END-IF
+045900         WRITE EXCRPT-LINE FROM TF-EXC-HEADING
+046000     END-IF.
+046100     IF W NOT = "NO"
+046200         PERFORM SUBREAD THRU SUBREAD-EXIT
+046300     END-IF.
+046400 1000-EXIT.
+046500     EXIT.
+046600
+046700 1500-LOAD-CHECKPOINT.
+046800     OPEN INPUT MYCKPTFILE.
+046900     PERFORM 1600-READ-CKPT THRU 1600-EXIT
+047000         UNTIL TF-CKPT-EOF.
+047100     CLOSE MYCKPTFILE.
+047200 1500-EXIT.
+047300     EXIT.
+047400
+047500 1600-READ-CKPT.
+047600     READ MYCKPTFILE
+047700         AT END
+047800             SET TF-CKPT-EOF TO TRUE
+047900         NOT AT END
+048000             MOVE CKPT-RECORD TO TF-CKPT-SAVE
+048100     END-READ.
+048200 1600-EXIT.
+048300     EXIT.
+048400
+048500 1700-RESTORE-FLAGS.
+048600     MOVE TF-CKPT-SAVE-FLAG-VALUE (TF-CKPT-FLAG-IDX)
+048700         TO TF-FLAG-VALUE (TF-CKPT-FLAG-IDX).
+048800     MOVE TF-CKPT-SAVE-FLAG-COUNT (TF-CKPT-FLAG-IDX)
+048900         TO TF-FLAG-COUNT (TF-CKPT-FLAG-IDX).
+049000     IF TF-FLAG-VALUE (TF-CKPT-FLAG-IDX) NOT = SPACE
+049100         AND TF-CKPT-FLAG-IDX > TF-FLAG-TALLY-COUNT
+049200         MOVE TF-CKPT-FLAG-IDX TO TF-FLAG-TALLY-COUNT
+049300     END-IF.
+049400 1700-EXIT.
+049500     EXIT.
+049600
+049700*----------------------------------------------------------*
+049800* 1750-TRUNCATE-OUTPUTS RUNS ONLY ON A CHECKPOINT RESTART, BEFORE
+049900* THE FOUR SEQUENTIAL OUTPUT FILES ARE REOPENED EXTEND. EACH FILE
+050000* IS RENAMED ASIDE AND REPLAYED BACK INTO A FRESH COPY OF ITSELF
+050100* ONLY UP TO THE LINE COUNT THE LAST CHECKPOINT COVERED, SO ANY
+050200* LINES WRITTEN AFTER THAT CHECKPOINT BUT BEFORE THE CRASH ARE
+050300* DROPPED INSTEAD OF BEING DUPLICATED WHEN THOSE RECORDS ARE
+050400* REPROCESSED.
+050500*----------------------------------------------------------*
+050600 1750-TRUNCATE-OUTPUTS.
+050700     MOVE TF-CKPT-SAVE-COUNT     TO TF-TRUNC-TARGET-COUNT.
+050800     PERFORM 1760-TRUNCATE-OUTFILE THRU 1760-EXIT.
+050900     MOVE TF-CKPT-SAVE-REJECTS   TO TF-TRUNC-TARGET-COUNT.
+051000     PERFORM 1770-TRUNCATE-REJECTFILE THRU 1770-EXIT.
+051100     COMPUTE TF-TRUNC-TARGET-COUNT = TF-CKPT-SAVE-REJECTS + 1.
+051200     PERFORM 1780-TRUNCATE-EXCRPT THRU 1780-EXIT.
+051300     MOVE TF-CKPT-SAVE-COUNT     TO TF-TRUNC-TARGET-COUNT.
+051400     PERFORM 1790-TRUNCATE-AUDITFILE THRU 1790-EXIT.
+051500 1750-EXIT.
+051600     EXIT.
+051700
+051800 1760-TRUNCATE-OUTFILE.
+051900     MOVE "TFileOut.dat"        TO TF-TRUNC-OLD-NAME.
+052000     MOVE "TFileOutTrunc.tmp"   TO TF-TRUNC-FILENAME.
+052100     CALL "CBL_RENAME_FILE" USING TF-TRUNC-OLD-NAME,
+052200         TF-TRUNC-FILENAME.
+052300     OPEN INPUT  MYTRUNCWORK.
+052400     OPEN OUTPUT MYOUTFILE.
+052500     MOVE ZERO TO TF-TRUNC-LINE-COUNT.
+052600     MOVE "N"  TO TF-TRUNC-EOF-SW.
+052700     PERFORM 1761-COPY-OUTFILE-LINE THRU 1761-EXIT
+052800         UNTIL TF-TRUNC-EOF
+052900         OR TF-TRUNC-LINE-COUNT >= TF-TRUNC-TARGET-COUNT.
+053000     CLOSE MYTRUNCWORK.
+053100     CLOSE MYOUTFILE.
+053200     CALL "CBL_DELETE_FILE" USING TF-TRUNC-FILENAME.
+053300 1760-EXIT.
+053400     EXIT.
+053500
+053600 1761-COPY-OUTFILE-LINE.
+053700     READ MYTRUNCWORK
+053800         AT END
+053900             SET TF-TRUNC-EOF TO TRUE
+054000         NOT AT END
+054100             WRITE OUTRECORD FROM TRUNC-WORK-LINE
+054200             ADD 1 TO TF-TRUNC-LINE-COUNT
+054300     END-READ.
+054400 1761-EXIT.
+054500     EXIT.
+054600
+054700 1770-TRUNCATE-REJECTFILE.
+054800     MOVE "TFileReject.dat"      TO TF-TRUNC-OLD-NAME.
+054900     MOVE "TFileRejectTrunc.tmp" TO TF-TRUNC-FILENAME.
+055000     CALL "CBL_RENAME_FILE" USING TF-TRUNC-OLD-NAME,
+055100         TF-TRUNC-FILENAME.
+055200     OPEN INPUT  MYTRUNCWORK.
+055300     OPEN OUTPUT MYREJECTFILE.
+055400     MOVE ZERO TO TF-TRUNC-LINE-COUNT.
+055500     MOVE "N"  TO TF-TRUNC-EOF-SW.
+055600     PERFORM 1771-COPY-REJECTFILE-LINE THRU 1771-EXIT
+055700         UNTIL TF-TRUNC-EOF
+055800         OR TF-TRUNC-LINE-COUNT >= TF-TRUNC-TARGET-COUNT.
+055900     CLOSE MYTRUNCWORK.
+056000     CLOSE MYREJECTFILE.
+056100     CALL "CBL_DELETE_FILE" USING TF-TRUNC-FILENAME.
+056200 1770-EXIT.
+056300     EXIT.
+056400
+056500 1771-COPY-REJECTFILE-LINE.
+056600     READ MYTRUNCWORK
+056700         AT END
+056800             SET TF-TRUNC-EOF TO TRUE
+056900         NOT AT END
+057000             WRITE REJECT-RECORD FROM TRUNC-WORK-LINE
+057100             ADD 1 TO TF-TRUNC-LINE-COUNT
+057200     END-READ.
+057300 1771-EXIT.
+057400     EXIT.
+057500
+057600 1780-TRUNCATE-EXCRPT.
+057700     MOVE "TFileExcRpt.txt"      TO TF-TRUNC-OLD-NAME.
+057800     MOVE "TFileExcRptTrunc.tmp" TO TF-TRUNC-FILENAME.
+057900     CALL "CBL_RENAME_FILE" USING TF-TRUNC-OLD-NAME,
+058000         TF-TRUNC-FILENAME.
+058100     OPEN INPUT  MYTRUNCWORK.
+058200     OPEN OUTPUT MYEXCRPT.
+058300     MOVE ZERO TO TF-TRUNC-LINE-COUNT.
+058400     MOVE "N"  TO TF-TRUNC-EOF-SW.
+058500     PERFORM 1781-COPY-EXCRPT-LINE THRU 1781-EXIT
+058600         UNTIL TF-TRUNC-EOF
+058700         OR TF-TRUNC-LINE-COUNT >= TF-TRUNC-TARGET-COUNT.
+058800     CLOSE MYTRUNCWORK.
+058900     CLOSE MYEXCRPT.
+059000     CALL "CBL_DELETE_FILE" USING TF-TRUNC-FILENAME.
+059100 1780-EXIT.
+059200     EXIT.
+059300
+059400 1781-COPY-EXCRPT-LINE.
+059500     READ MYTRUNCWORK
+059600         AT END
+059700             SET TF-TRUNC-EOF TO TRUE
+059800         NOT AT END
+059900             WRITE EXCRPT-LINE FROM TRUNC-WORK-LINE
+060000             ADD 1 TO TF-TRUNC-LINE-COUNT
+060100     END-READ.
+060200 1781-EXIT.
+060300     EXIT.
+060400
+060500 1790-TRUNCATE-AUDITFILE.
+060600     MOVE "TFileAudit.dat"       TO TF-TRUNC-OLD-NAME.
+060700     MOVE "TFileAuditTrunc.tmp"  TO TF-TRUNC-FILENAME.
+060800     CALL "CBL_RENAME_FILE" USING TF-TRUNC-OLD-NAME,
+060900         TF-TRUNC-FILENAME.
+061000     OPEN INPUT  MYTRUNCWORK.
+061100     OPEN OUTPUT MYAUDITFILE.
+061200     MOVE ZERO TO TF-TRUNC-LINE-COUNT.
+061300     MOVE "N"  TO TF-TRUNC-EOF-SW.
+061400     PERFORM 1791-COPY-AUDITFILE-LINE THRU 1791-EXIT
+061500         UNTIL TF-TRUNC-EOF
+061600         OR TF-TRUNC-LINE-COUNT >= TF-TRUNC-TARGET-COUNT.
+061700     CLOSE MYTRUNCWORK.
+061800     CLOSE MYAUDITFILE.
+061900     CALL "CBL_DELETE_FILE" USING TF-TRUNC-FILENAME.
+062000 1790-EXIT.
+062100     EXIT.
+062200
+062300 1791-COPY-AUDITFILE-LINE.
+062400     READ MYTRUNCWORK
+062500         AT END
+062600             SET TF-TRUNC-EOF TO TRUE
+062700         NOT AT END
+062800             WRITE AUDIT-RECORD FROM TRUNC-WORK-LINE
+062900             ADD 1 TO TF-TRUNC-LINE-COUNT
+063000     END-READ.
+063100 1791-EXIT.
+063200     EXIT.
+063300
+063400 2000-PROCESS-RECORD.
+063500     PERFORM 3000-VALIDATE-RECORD THRU 3000-EXIT.
+063600     IF TF-RECORD-VALID
+063700         MOVE O TO TF-AUDIT-O-BEFORE
+063800         MOVE P TO TF-AUDIT-P-BEFORE
+063850         MOVE "D" TO OUT-REC-TYPE
+063900         MOVE M TO R
+064000         MOVE N TO S
+064100         COMPUTE T = O + 1
+064200         COMPUTE U = P - 2
+064300         MOVE Q TO V
+064400         MOVE TF-AGE-DAYS TO OUT-AGE-DAYS
+064500         DISPLAY "r = ", R, ", s = ", S, ", t = ", T, ", u = ", U
+064600         WRITE OUTRECORD
+064700         ADD 1    TO TF-REC-COUNT
+064800         ADD T U  TO TF-SUM-TU
+064900         PERFORM 4000-WRITE-AUDIT THRU 4000-EXIT
+065000         PERFORM 4500-TALLY-FLAG THRU 4500-EXIT
+065100         PERFORM 4700-WRITE-ONLINE-INDEX THRU 4700-EXIT
+065200         ADD 1    TO TF-CKPT-COUNTER
+065300         IF TF-CKPT-COUNTER = TF-CKPT-INTERVAL
+065400             PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+065500             MOVE ZERO TO TF-CKPT-COUNTER
+065600         END-IF
+065700     ELSE
+065800         PERFORM 3500-WRITE-REJECT THRU 3500-EXIT
+065900     END-IF.
+066000     PERFORM SUBREAD THRU SUBREAD-EXIT.
+066100 2000-EXIT.
+066200     EXIT.
+066300
+066400 4000-WRITE-AUDIT.
+066500     MOVE IN-KEY           TO AUD-KEY.
+066600     MOVE TF-AUDIT-O-BEFORE TO AUD-O-BEFORE.
+066700     MOVE T                TO AUD-T-AFTER.
+066800     MOVE TF-AUDIT-P-BEFORE TO AUD-P-BEFORE.
+066900     MOVE U                TO AUD-U-AFTER.
+067000     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+067100     ACCEPT AUD-TIME FROM TIME.
+067200     WRITE AUDIT-RECORD.
+067300 4000-EXIT.
+067400     EXIT.
+067500
+067600 4500-TALLY-FLAG.
+067700     SET TF-FLAG-IDX TO 1.
+067800     SEARCH TF-FLAG-ENTRY
+067900         AT END
+068000             PERFORM 4600-ADD-FLAG THRU 4600-EXIT
+068100         WHEN TF-FLAG-VALUE (TF-FLAG-IDX) = V
+068200             ADD 1 TO TF-FLAG-COUNT (TF-FLAG-IDX)
+068300     END-SEARCH.
+068400 4500-EXIT.
+068500     EXIT.
+068600
+068700 4600-ADD-FLAG.
+068800     IF TF-FLAG-TALLY-COUNT < 10
+068900         ADD 1 TO TF-FLAG-TALLY-COUNT
+069000         SET TF-FLAG-IDX TO TF-FLAG-TALLY-COUNT
+069100         MOVE V TO TF-FLAG-VALUE (TF-FLAG-IDX)
+069200         MOVE 1 TO TF-FLAG-COUNT (TF-FLAG-IDX)
+069300     END-IF.
+069400 4600-EXIT.
+069500     EXIT.
+069600
+069700 4700-WRITE-ONLINE-INDEX.
+069750     MOVE OUT-REC-TYPE TO IDX-REC-TYPE.
+069800     MOVE R            TO IDX-R.
+069900     MOVE S            TO IDX-S.
+070000     MOVE T            TO IDX-T.
+070100     MOVE U            TO IDX-U.
+070200     MOVE V            TO IDX-V.
+070300     MOVE OUT-AGE-DAYS TO IDX-AGE-DAYS.
+070400     WRITE OUTIDX-RECORD
+070500         INVALID KEY
+070600             DISPLAY "tfile: duplicate key ", IDX-R, IDX-S,
+070700                 " not added to online inquiry index"
+070800         NOT INVALID KEY
+070900             IF NOT TF-OUTIDX-OK
+071000                 DISPLAY "tfile: online index write status ",
+071100                     TF-OUTIDX-STATUS, " for key ", IDX-R, IDX-S
+071200                 MOVE "4700-WRITE-ONLINE-INDEX" TO
+071300                     TF-ERRLOG-PARAGRAPH
+071400                 CALL "TERRLOG" USING TF-ERRLOG-PROGRAM-ID,
+071500                     TF-ERRLOG-PARAGRAPH, TF-ERRLOG-SEVERITY
+071600             END-IF
+071700     END-WRITE.
+071800 4700-EXIT.
+071900     EXIT.
+072000
+072100 7000-WRITE-CHECKPOINT.
+072200     MOVE TF-REC-COUNT     TO CKPT-COUNT.
+072300     MOVE IN-KEY           TO CKPT-KEY.
+072400     MOVE TF-SUM-TU        TO CKPT-SUM.
+072500     MOVE TF-REJECT-COUNT  TO CKPT-REJECT-COUNT.
+072600     PERFORM 7100-SAVE-FLAGS THRU 7100-EXIT
+072700         VARYING TF-CKPT-FLAG-IDX FROM 1 BY 1
+072800         UNTIL TF-CKPT-FLAG-IDX > 10.
+072900     WRITE CKPT-RECORD.
+073000     DISPLAY "checkpoint: count = ", CKPT-COUNT, ", key = ",
+073100         CKPT-KEY.
+073200 7000-EXIT.
+073300     EXIT.
+073400
+073500 7100-SAVE-FLAGS.
+073600     MOVE TF-FLAG-VALUE (TF-CKPT-FLAG-IDX)
+073700         TO CKPT-FLAG-VALUE (TF-CKPT-FLAG-IDX).
+073800     MOVE TF-FLAG-COUNT (TF-CKPT-FLAG-IDX)
+073900         TO CKPT-FLAG-COUNT (TF-CKPT-FLAG-IDX).
+074000 7100-EXIT.
+074100     EXIT.
+074200 3000-VALIDATE-RECORD.
+074300     SET TF-RECORD-VALID TO TRUE.
+074400     MOVE ZERO   TO TF-REASON-CODE.
+074500     MOVE SPACES TO TF-REASON-TEXT.
+074600     IF O IS NOT NUMERIC
+074700         SET TF-RECORD-INVALID TO TRUE
+074800         MOVE 10 TO TF-REASON-CODE
+074900         MOVE "O IS NOT NUMERIC" TO TF-REASON-TEXT
+075000     ELSE IF P IS NOT NUMERIC
+075100         SET TF-RECORD-INVALID TO TRUE
+075200         MOVE 20 TO TF-REASON-CODE
+075300         MOVE "P IS NOT NUMERIC" TO TF-REASON-TEXT
+075400     ELSE IF Q = SPACE
+075500         SET TF-RECORD-INVALID TO TRUE
+075600         MOVE 30 TO TF-REASON-CODE
+075700         MOVE "Q IS BLANK" TO TF-REASON-TEXT
+075800     ELSE IF IN-TRANS-DATE IS NOT NUMERIC
+075900         SET TF-RECORD-INVALID TO TRUE
+076000         MOVE 40 TO TF-REASON-CODE
+076100         MOVE "TRANS DATE IS NOT NUMERIC" TO TF-REASON-TEXT
+076200     ELSE
+076300         PERFORM 3200-EDIT-DATE THRU 3200-EXIT
+076400     END-IF.
+076500 3000-EXIT.
+076600     EXIT.
+076700
+076800*----------------------------------------------------------*
+076900* 3200-EDIT-DATE WINDOWS THE 2-DIGIT YEAR TO A FULL CENTURY,
+077000* CHECKS THE MONTH AND DAY RANGES (INCLUDING LEAP-YEAR FEBRUARY),
+077100* AND, IF THE DATE IS GOOD, COMPUTES THE RECORD'S AGE IN DAYS
+077200* AS OF TODAY FOR TF-AGE-DAYS.
+077300*----------------------------------------------------------*
+077400 3200-EDIT-DATE.
+077500     IF IN-TRANS-YY <= 30
+077600         MOVE 20 TO TF-TRANS-CC
+077700     ELSE
+077800         MOVE 19 TO TF-TRANS-CC
+077900     END-IF.
+078000     IF IN-TRANS-MM < 1 OR IN-TRANS-MM > 12
+078100         SET TF-RECORD-INVALID TO TRUE
+078200         MOVE 45 TO TF-REASON-CODE
+078300         MOVE "TRANS DATE MONTH INVALID" TO TF-REASON-TEXT
+078400     ELSE
+078500         COMPUTE TF-CCYY = TF-TRANS-CC * 100 + IN-TRANS-YY
+078600         DIVIDE TF-CCYY BY 4 GIVING TF-DIV-QUOT
+078700             REMAINDER TF-DIV-REM-4
+078800         DIVIDE TF-CCYY BY 100 GIVING TF-DIV-QUOT
+078900             REMAINDER TF-DIV-REM-100
+079000         DIVIDE TF-CCYY BY 400 GIVING TF-DIV-QUOT
+079100             REMAINDER TF-DIV-REM-400
+079200         SET TF-NOT-LEAP-YEAR TO TRUE
+079300         IF TF-DIV-REM-4 = 0 AND TF-DIV-REM-100 NOT = 0
+079400             SET TF-LEAP-YEAR TO TRUE
+079500         ELSE IF TF-DIV-REM-400 = 0
+079600             SET TF-LEAP-YEAR TO TRUE
+079700         END-IF
+079800         MOVE TF-DIM (IN-TRANS-MM) TO TF-DAYS-THIS-MONTH
+079900         IF IN-TRANS-MM = 2 AND TF-LEAP-YEAR
+080000             MOVE 29 TO TF-DAYS-THIS-MONTH
+080100         END-IF
+080200         IF IN-TRANS-DD < 1 OR IN-TRANS-DD > TF-DAYS-THIS-MONTH
+080300             SET TF-RECORD-INVALID TO TRUE
+080400             MOVE 50 TO TF-REASON-CODE
+080500             MOVE "TRANS DATE DAY INVALID" TO TF-REASON-TEXT
+080600         ELSE
+080700             PERFORM 3250-COMPUTE-AGE THRU 3250-EXIT
+080800         END-IF
+080900     END-IF.
+081000 3200-EXIT.
+081100     EXIT.
+081200
+081300*----------------------------------------------------------*
+081400* 3250-COMPUTE-AGE TURNS THE EDITED TRANSACTION DATE AND TODAY'S
+081500* DATE INTO INTEGER DAY NUMBERS AND SUBTRACTS THEM FOR THE
+081600* RECORD'S AGE. A TRANSACTION DATE AFTER TODAY (A BAD FEED OR A
+081700* CLOCK OUT OF SYNC) AGES AS ZERO RATHER THAN GOING NEGATIVE.
+081800*----------------------------------------------------------*
+081900 3250-COMPUTE-AGE.
+082000     COMPUTE TF-TRANS-CCYYMMDD =
+082100         TF-TRANS-CC * 1000000 + IN-TRANS-DATE.
+082200     ACCEPT TF-TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+082300     COMPUTE TF-TRANS-DAYS =
+082400         FUNCTION INTEGER-OF-DATE (TF-TRANS-CCYYMMDD).
+082500     COMPUTE TF-TODAY-DAYS =
+082600         FUNCTION INTEGER-OF-DATE (TF-TODAY-CCYYMMDD).
+082700     COMPUTE TF-AGE-DAYS-CALC = TF-TODAY-DAYS - TF-TRANS-DAYS.
+082800     IF TF-AGE-DAYS-CALC < 0
+082900         MOVE ZERO TO TF-AGE-DAYS
+083000     ELSE
+083100         MOVE TF-AGE-DAYS-CALC TO TF-AGE-DAYS
+083200     END-IF.
+083300 3250-EXIT.
+083400     EXIT.
+083500
+083600 3500-WRITE-REJECT.
+083700     MOVE M             TO REJ-M.
+083800     MOVE N             TO REJ-N.
+083900     MOVE O             TO REJ-O.
+084000     MOVE P             TO REJ-P.
+084100     MOVE Q             TO REJ-Q.
+084200     MOVE IN-TRANS-DATE TO REJ-TRANS-DATE.
+084300     MOVE TF-REASON-CODE TO REJ-REASON-CODE.
+084400     MOVE TF-REASON-TEXT TO REJ-REASON-TEXT.
+084500     WRITE REJECT-RECORD.
+084600     ADD 1 TO TF-REJECT-COUNT.
+084700     MOVE IN-KEY        TO TF-EXC-KEY.
+084800     MOVE TF-REASON-CODE TO TF-EXC-CODE.
+084900     MOVE TF-REASON-TEXT TO TF-EXC-TEXT.
+085000     WRITE EXCRPT-LINE FROM TF-EXC-DETAIL.
+085100     DISPLAY "rejected: key = ", IN-KEY, ", reason = ",
+085200         TF-REASON-CODE, " ", TF-REASON-TEXT.
+085300     MOVE "3500-WRITE-REJECT" TO TF-ERRLOG-PARAGRAPH.
+085400     CALL "TERRLOG" USING TF-ERRLOG-PROGRAM-ID,
+085500         TF-ERRLOG-PARAGRAPH, TF-ERRLOG-SEVERITY.
+085600 3500-EXIT.
+085700     EXIT.
+085800
+085900 5000-LOOKUP-RECORD.
+086000     OPEN INPUT MYINFILE.
+086100     IF NOT TF-IN-OK
+086200         DISPLAY "tfile: unable to open TFileIn.dat, status = ",
+086300             TF-IN-STATUS
+086400         MOVE "5000-LOOKUP-RECORD" TO TF-ERRLOG-PARAGRAPH
+086500         CALL "TERRLOG" USING TF-ERRLOG-PROGRAM-ID,
+086600             TF-ERRLOG-PARAGRAPH, TF-ERRLOG-SEVERITY
+086700     ELSE
+086800         DISPLAY "ENTER KEY TO LOOK UP (m+n, 4 CHARACTERS): "
+086900         ACCEPT TF-LOOKUP-KEY
+087000         MOVE TF-LOOKUP-KEY TO IN-KEY
+087100         READ MYINFILE
+087200             INVALID KEY
+087300                 DISPLAY "NO RECORD ON FILE FOR KEY ",
+087400                     TF-LOOKUP-KEY
+087500             NOT INVALID KEY
+087600                 DISPLAY "m = ", M, ", n = ", N, ", o = ", O,
+087700                     ", p = ", P, ", q = ", Q
+087800         END-READ
+087900         CLOSE MYINFILE
+088000     END-IF.
+088100 5000-EXIT.
+088200     EXIT.
+088300
+088400 6000-MERGE-LOAD.
+088500     MERGE MYMRGWORK ON ASCENDING KEY MRG-KEY
+088600         USING MYBR1 MYBR2 MYBR3
+088700         GIVING MYINFILE.
+088800     DISPLAY "branch extracts merged into TFileIn.dat".
+088900 6000-EXIT.
+089000     EXIT.
+089100
+089200 8000-WRITE-TRAILER.
+089250     MOVE "T"          TO TR-REC-TYPE.
+089300     MOVE "TR"         TO TR-ID.
+089400     MOVE TF-REC-COUNT TO TR-COUNT.
+089500     MOVE TF-SUM-TU    TO TR-SUM.
+089600     MOVE SPACES       TO TR-FILLER.
+089700     WRITE TRAILER-RECORD.
+089800     DISPLAY "trailer: count = ", TR-COUNT, ", sum = ", TR-SUM.
+089900 8000-EXIT.
+090000     EXIT.
+090100
+090200 8200-WRITE-CONTROL-REPORT.
+090300     OPEN OUTPUT MYCTLRPT.
+090400     WRITE CTLRPT-LINE FROM TF-CTL-HEADING.
+090500     PERFORM 8300-WRITE-CTL-LINE THRU 8300-EXIT
+090600         VARYING TF-FLAG-IDX FROM 1 BY 1
+090700         UNTIL TF-FLAG-IDX > TF-FLAG-TALLY-COUNT.
+090800     CLOSE MYCTLRPT.
+090900 8200-EXIT.
+091000     EXIT.
+091100
+091200 8300-WRITE-CTL-LINE.
+091300     MOVE TF-FLAG-VALUE (TF-FLAG-IDX) TO TF-CTL-FLAG.
+091400     MOVE TF-FLAG-COUNT (TF-FLAG-IDX) TO TF-CTL-COUNT.
+091500     WRITE CTLRPT-LINE FROM TF-CTL-DETAIL.
+091600 8300-EXIT.
+091700     EXIT.
+091800
+091900 9000-TERMINATE.
+092000     CLOSE MYINFILE.
+092100     CLOSE MYOUTFILE.
+092200     CLOSE MYREJECTFILE.
+092300     CLOSE MYEXCRPT.
+092400     CLOSE MYCKPTFILE.
+092500     CLOSE MYAUDITFILE.
+092600     CLOSE MYOUTIDX.
+092700     DISPLAY "rejects written: ", TF-REJECT-COUNT.
+092800     PERFORM 9200-ARCHIVE-GENERATIONS THRU 9200-EXIT.
+092900     IF TF-REJECT-COUNT > 0
+093000         MOVE 4 TO RETURN-CODE
+093100     ELSE
+093200         MOVE ZERO TO RETURN-CODE
+093300     END-IF.
+093400     ACCEPT TF-END-TIME FROM TIME.
+093500     MOVE TF-REC-COUNT TO TF-RUNHIST-COUNT.
+093600     CALL "TRUNHIST" USING TF-ERRLOG-PROGRAM-ID, TF-START-TIME,
+093700         TF-END-TIME, TF-RUNHIST-COUNT.
+093800 9000-EXIT.
+093900     EXIT.
+094000
+094100 9200-ARCHIVE-GENERATIONS.
+094200     ACCEPT TF-ARCH-DATE FROM DATE YYYYMMDD.
+094300     STRING "TFileIn.dat." TF-ARCH-DATE DELIMITED BY SIZE
+094400         INTO TF-ARCH-IN-NEW.
+094500     STRING "TFileOut.dat." TF-ARCH-DATE DELIMITED BY SIZE
+094600         INTO TF-ARCH-OUT-NEW.
+094700     CALL "CBL_RENAME_FILE" USING TF-ARCH-IN-OLD TF-ARCH-IN-NEW.
+094800     CALL "CBL_RENAME_FILE" USING TF-ARCH-OUT-OLD TF-ARCH-OUT-NEW.
+094900     DISPLAY "archived today's generations as ", TF-ARCH-IN-NEW,
+095000         " and ", TF-ARCH-OUT-NEW.
+095100 9200-EXIT.
+095200     EXIT.
+095300
+095400 SUBREAD.
+095500     READ MYINFILE NEXT RECORD
+095600         AT END
+095700             MOVE "NO" TO W
+095800         NOT AT END
+095900             DISPLAY "m = ", M, ",n = ", N, ",o = ", O,
+096000                 ",p = ", P
+096100     END-READ.
+096200 SUBREAD-EXIT.
+096300     EXIT.
+096400
+096500* Input:
+096600*    file "TFileIn.dat" (indexed, keyed on m+n)
+096700*            abcd1234
+096800*            efgh5678
+096900* Output: file "TFileOut.dat" and display on screen:
+097000*    file "TFileOut.dat"
+097100*            abcd1332
+097200*            efgh5776
+097300*            TR0000002000000178
+097400*    Screen (sequential mode)
+097500*            m = ab,n = cd,o = 12,p = 34
+097600*            r = ab,s = cd,t = 13,u = 32
+097700*            m = ef,n = gh,o = 56,p = 78
+097800*            r = ef,s = gh,t = 57,u = 76
+097900*            trailer: count = 0000002, sum = 000000178
+098000*    Screen (lookup mode, key ABCD)
+098100*            m = ab, n = cd, o = 12, p = 34, q = 1
