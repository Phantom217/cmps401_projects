@@ -0,0 +1,104 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TERRLOG.
+000300 AUTHOR.        D. LYNCH.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*----------------------------------------------------------*
+001000*    DATE       INIT   DESCRIPTION
+001100*    2026-08-09 DL     FIRST WRITTEN. ONE COMMON CALLABLE
+001200*                      ERROR/EVENT LOGGER SO EVERY PROGRAM IN
+001300*                      THE SHOP RECORDS PROBLEMS THE SAME WAY
+001400*                      INSTEAD OF EACH ONE GROWING ITS OWN
+001500*                      DISPLAY-LINE CONVENTION.
+001550*    2026-08-09 DL     ADDED A FILE STATUS CLAUSE TO MYERRLOG'S
+001560*                      SELECT -- WITHOUT ONE, OPEN EXTEND ON A
+001570*                      LOG FILE THAT DOES NOT YET EXIST ABENDS
+001580*                      THE RUN INSTEAD OF SETTING EL-FILE-STATUS
+001590*                      FOR THE FALLBACK OPEN OUTPUT BELOW TO ACT
+001595*                      ON, WHICH DEFEATED THE WHOLE POINT OF THE
+001596*                      CHECK ON A CALLER'S VERY FIRST RUN.
+001597*    2026-08-09 DL     NARROWED THE OPEN EXTEND FALLBACK TO A
+001598*                      DEDICATED "FILE NOT FOUND" CONDITION NAME
+001599*                      (STATUS "35") INSTEAD OF THE GENERAL "NOT
+001601*                      OK" TEST -- ANY OTHER OPEN EXTEND FAILURE
+001602*                      (PERMISSION, DISK FULL) NO LONGER FALLS
+001603*                      INTO OPEN OUTPUT, WHICH WOULD HAVE
+001604*                      TRUNCATED AN EXISTING LOG.
+001605*----------------------------------------------------------*
+001700*----------------------------------------------------------*
+001800* TERRLOG APPENDS ONE LINE TO THE SHARED SHOP ERROR LOG,       *
+001900* TERRLOG.TXT, EVERY TIME A CALLING PROGRAM HAS SOMETHING TO   *
+002000* RECORD. THE CALLER PASSES ITS OWN PROGRAM-ID, THE PARAGRAPH  *
+002100* THE CONDITION WAS RAISED IN, AND A ONE-CHARACTER SEVERITY    *
+002200* CODE (I = INFORMATIONAL, W = WARNING, E = ERROR, F = FATAL). *
+002300* TERRLOG STAMPS THE ENTRY WITH THE CURRENT DATE AND TIME AND  *
+002400* GOES BACK TO THE CALLER -- IT NEVER STOPS THE RUN ITSELF.    *
+002500*----------------------------------------------------------*
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT MYERRLOG ASSIGN TO "TErrLog.txt"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003050         FILE STATUS IS EL-FILE-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  MYERRLOG
+003400     RECORD CONTAINS 80 CHARACTERS.
+003500 01  ERRLOG-LINE              PIC X(80).
+003600 WORKING-STORAGE SECTION.
+003700 01  EL-FILE-STATUS       PIC XX        VALUE "00".
+003800     88  EL-FILE-OK                     VALUE "00".
+003850     88  EL-FILE-NOT-FOUND              VALUE "35".
+003900 01  EL-CURRENT-DATE      PIC 9(8)      VALUE ZERO.
+004000 01  EL-CURRENT-TIME      PIC 9(8)      VALUE ZERO.
+004100 01  EL-DETAIL-LINE.
+004200     05  EL-D-DATE            PIC 9(8).
+004300     05  FILLER               PIC X(1)  VALUE SPACE.
+004400     05  EL-D-TIME            PIC 9(8).
+004500     05  FILLER               PIC X(1)  VALUE SPACE.
+004600     05  EL-D-PROGRAM-ID      PIC X(8).
+004700     05  FILLER               PIC X(1)  VALUE SPACE.
+004800     05  EL-D-SEVERITY        PIC X(1).
+004900     05  FILLER               PIC X(1)  VALUE SPACE.
+005000     05  EL-D-PARAGRAPH       PIC X(30).
+005100     05  FILLER               PIC X(22) VALUE SPACES.
+005200 LINKAGE SECTION.
+005300 01  EL-PROGRAM-ID        PIC X(8).
+005400 01  EL-PARAGRAPH         PIC X(30).
+005500 01  EL-SEVERITY          PIC X(1).
+005600     88  EL-SV-INFO                     VALUE "I".
+005700     88  EL-SV-WARNING                  VALUE "W".
+005800     88  EL-SV-ERROR                    VALUE "E".
+005900     88  EL-SV-FATAL                    VALUE "F".
+006000 PROCEDURE DIVISION USING EL-PROGRAM-ID, EL-PARAGRAPH,
+006100     EL-SEVERITY.
+006200 0000-MAINLINE.
+006300     PERFORM 1000-WRITE-ENTRY THRU 1000-EXIT.
+006400     GOBACK.
+006500
+006600 1000-WRITE-ENTRY.
+006700     ACCEPT EL-CURRENT-DATE FROM DATE YYYYMMDD.
+006800     ACCEPT EL-CURRENT-TIME FROM TIME.
+006900     OPEN EXTEND MYERRLOG.
+007000     IF EL-FILE-NOT-FOUND
+007100         OPEN OUTPUT MYERRLOG
+007200     END-IF.
+007300     MOVE EL-CURRENT-DATE TO EL-D-DATE.
+007400     MOVE EL-CURRENT-TIME TO EL-D-TIME.
+007500     MOVE EL-PROGRAM-ID   TO EL-D-PROGRAM-ID.
+007600     MOVE EL-SEVERITY     TO EL-D-SEVERITY.
+007700     MOVE EL-PARAGRAPH    TO EL-D-PARAGRAPH.
+007800     WRITE ERRLOG-LINE FROM EL-DETAIL-LINE.
+007900     CLOSE MYERRLOG.
+008000 1000-EXIT.
+008100     EXIT.
+008200
+008300* Input:
+008400*    LINKAGE parameters from the calling program -- its own
+008500*         program-id, the paragraph the condition came from, and
+008600*         a severity code of I/W/E/F
+008700* Output:
+008800*    one appended line on the shared file "TErrLog.txt"
