@@ -0,0 +1,175 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TFEED.
+000300 AUTHOR.        D. LYNCH.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*----------------------------------------------------------*
+001000*    DATE       INIT   DESCRIPTION
+001100*    2026-08-09 DL     FIRST WRITTEN. NIGHTLY INTERFACE JOB THAT
+001200*                      FORMATS TFILE'S FINALIZED TFILEOUT.DAT
+001300*                      BALANCES INTO THE DOWNSTREAM ACCOUNTING
+001400*                      SYSTEM'S HDR/DTL/TRL FEED LAYOUT, DL160.
+001500*                      COMPANION TO TFILE THE SAME WAY TCSV IS --
+001600*                      RUN AFTER TFILE FINISHES FOR THE NIGHT SO
+001700*                      THE FEED REFLECTS THE FINAL, POSTED
+001800*                      GENERATION OF TFILEOUT.DAT.
+001900*    2026-08-09 DL     EXPLICITLY MOVES EACH FEED RECORD'S TYPE
+002000*                      CODE AND SPACES-FILL BEFORE EVERY WRITE,
+002100*                      SINCE DL160 DROPPED THE VALUE CLAUSES THAT
+002200*                      USED TO SET THEM -- THOSE NEVER SURVIVED
+002300*                      PAST THE FIRST OPEN OF A FILE SECTION
+002400*                      RECORD ANYWAY, AND WERE TRIPPING A LINE
+002500*                      SEQUENTIAL WRITE ABEND.
+002600*    2026-08-09 DL     DROPPED MYFEEDFILE'S RECORD CONTAINS CLAUSE
+002700*                      -- IT NAMED A LENGTH MATCHING NONE OF
+002800*                      DL160'S THREE 01-LEVELS, THE SAME WAY
+002900*                      MYOUTFILE'S FD LEAVES ITS SIZE UNSTATED.
+003000*    2026-08-09 DL     MYOUTFILE NOW OPENS THE DATED GENERATION
+003100*                      "TFILEOUT.DAT.CCYYMMDD" BUILT THE SAME WAY
+003200*                      TMONTH BUILDS IT, NOT THE UNDATED LITERAL,
+003300*                      BY THE TIME TFEED RUNS, TFILE HAS ALREADY
+003400*                      ARCHIVED TONIGHT'S GENERATION UNDER TODAY'S
+003500*                      DATE, SO THE UNDATED NAME NO LONGER EXISTS.
+003600*    2026-08-09 DL     ADDED A FILE STATUS CLAUSE TO MYOUTFILE'S
+003700*                      SELECT AND AN OPEN-OK CHECK IN
+003800*                      1000-INITIALIZE -- WITHOUT ONE, A NIGHT
+003900*                      TFEED RUNS BEFORE TFILE OR ON A DIFFERENT
+004000*                      DATE ABENDED INSTEAD OF SKIPPING, THE SAME
+004100*                      "NOT FOUND IS NORMAL" TREATMENT TMONTH
+004200*                      ALREADY GIVES A MISSING DAY'S FILE.
+004300*    2026-08-09 DL     TRAILER DETECTION NOW TESTS DL115'S
+004400*                      TR-IS-TRAILER CONDITION INSTEAD OF
+004500*                      COMPARING R TO THE LITERAL "TR" -- A REAL
+004600*                      M/N TRANSACTION KEY OF "TR" WOULD HAVE
+004700*                      BEEN MISCLASSIFIED AS THE TRAILER AND
+004800*                      SILENTLY FOLDED OUT OF THE HASH TOTAL.
+004900*----------------------------------------------------------*
+005000*----------------------------------------------------------*
+005100* TFEED READS TFILEOUT.DAT (WRITTEN BY TFILE) ONE RECORD AT A   *
+005200* TIME, THE SAME WAY TCSV DOES, USING THE DL110/DL115 TRAILER-  *
+005300* DETECTION TECHNIQUE TO SKIP TFILE'S OWN TRAILER RECORD. EACH  *
+005400* TRANSACTION'S T AND U FIELDS ARE COMBINED INTO ONE SIGNED     *
+005500* BALANCE AMOUNT (T DOLLARS, U CENTS) FOR THE ACCOUNTING        *
+005600* SYSTEM'S DETAIL RECORD. A HEADER RECORD CARRIES THE RUN DATE  *
+005700* AND A TRAILER RECORD CARRIES THE RECORD COUNT AND HASH TOTAL  *
+005800* SO THE ACCOUNTING SYSTEM CAN VALIDATE THE FEED BEFORE POSTING.*
+005900*----------------------------------------------------------*
+006000 ENVIRONMENT DIVISION.
+006100 INPUT-OUTPUT SECTION.
+006200 FILE-CONTROL.
+006300     SELECT MYOUTFILE  ASSIGN TO TFD-OUT-FILENAME
+006400         ORGANIZATION IS LINE SEQUENTIAL
+006500         FILE STATUS IS TFD-OUT-STATUS.
+006600     SELECT MYFEEDFILE ASSIGN TO "TAcctFeed.dat"
+006700         ORGANIZATION IS LINE SEQUENTIAL.
+006800 DATA DIVISION.
+006900 FILE SECTION.
+007000 FD  MYOUTFILE.
+007100     COPY DL110.
+007200     COPY DL115.
+007300 FD  MYFEEDFILE.
+007400     COPY DL160.
+007500 WORKING-STORAGE SECTION.
+007600 01  TFD-EOF-SW               PIC X     VALUE "N".
+007700     88  TFD-EOF                         VALUE "Y".
+007800 01  TFD-RECORD-COUNT         PIC 9(7) COMP VALUE ZERO.
+007900 01  TFD-TOTAL-AMOUNT         PIC S9(9)V99 COMP VALUE ZERO.
+008000 01  TFD-RUN-DATE             PIC 9(8).
+008100 01  TFD-OUT-FILENAME         PIC X(40)     VALUE SPACES.
+008200 01  TFD-OUT-STATUS           PIC XX    VALUE "00".
+008300     88  TFD-OUT-OK                     VALUE "00".
+008400 01  TFD-ERRLOG-PROGRAM-ID    PIC X(8)  VALUE "TFEED".
+008500 01  TFD-ERRLOG-PARAGRAPH     PIC X(30) VALUE "1000-INITIALIZE".
+008600 01  TFD-ERRLOG-SEVERITY      PIC X(1)  VALUE "W".
+008700 PROCEDURE DIVISION.
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009000     PERFORM 2000-FORMAT-RECORD THRU 2000-EXIT
+009100         UNTIL TFD-EOF.
+009200     PERFORM 8000-WRITE-TRAILER THRU 8000-EXIT.
+009300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009400     GOBACK.
+009500
+009600 1000-INITIALIZE.
+009700     ACCEPT TFD-RUN-DATE FROM DATE YYYYMMDD.
+009800     STRING "TFileOut.dat." TFD-RUN-DATE DELIMITED BY SIZE
+009900         INTO TFD-OUT-FILENAME.
+010000     OPEN INPUT MYOUTFILE.
+010100     IF TFD-OUT-OK
+010200         OPEN OUTPUT MYFEEDFILE
+010300         MOVE TFD-RUN-DATE TO FDH-RUN-DATE
+010400         MOVE "HDR"        TO FDH-RECORD-TYPE
+010500         MOVE SPACES       TO FDH-FILLER
+010600         WRITE FEED-HEADER-RECORD
+010700         PERFORM 2100-READ-OUTFILE THRU 2100-EXIT
+010800     ELSE
+010900         DISPLAY "tfeed: ", TFD-OUT-FILENAME, " not found"
+011000         CALL "TERRLOG" USING TFD-ERRLOG-PROGRAM-ID,
+011100             TFD-ERRLOG-PARAGRAPH, TFD-ERRLOG-SEVERITY
+011200         SET TFD-EOF TO TRUE
+011300     END-IF.
+011400 1000-EXIT.
+011500     EXIT.
+011600
+011700 2000-FORMAT-RECORD.
+011800     IF TR-IS-TRAILER
+011900         DISPLAY "tfeed: trailer record not fed"
+012000     ELSE
+012100         PERFORM 2200-BUILD-DETAIL THRU 2200-EXIT
+012200         WRITE FEED-DETAIL-RECORD
+012300         ADD 1 TO TFD-RECORD-COUNT
+012400         ADD FDD-BALANCE TO TFD-TOTAL-AMOUNT
+012500     END-IF.
+012600     PERFORM 2100-READ-OUTFILE THRU 2100-EXIT.
+012700 2000-EXIT.
+012800     EXIT.
+012900
+013000 2100-READ-OUTFILE.
+013100     READ MYOUTFILE
+013200         AT END
+013300             SET TFD-EOF TO TRUE
+013400     END-READ.
+013500 2100-EXIT.
+013600     EXIT.
+013700
+013800 2200-BUILD-DETAIL.
+013900     MOVE R TO FDD-ACCOUNT-R.
+014000     MOVE S TO FDD-ACCOUNT-S.
+014100     COMPUTE FDD-BALANCE = T + (U / 100).
+014200     MOVE "DTL"        TO FDD-RECORD-TYPE.
+014300     MOVE SPACES       TO FDD-FILLER.
+014400 2200-EXIT.
+014500     EXIT.
+014600
+014700 8000-WRITE-TRAILER.
+014800     IF TFD-OUT-OK
+014900         MOVE TFD-RECORD-COUNT  TO FDT-RECORD-COUNT
+015000         MOVE TFD-TOTAL-AMOUNT  TO FDT-TOTAL-AMOUNT
+015100         MOVE "TRL"             TO FDT-RECORD-TYPE
+015200         MOVE SPACES            TO FDT-FILLER
+015300         WRITE FEED-TRAILER-RECORD
+015400     END-IF.
+015500 8000-EXIT.
+015600     EXIT.
+015700
+015800 9000-TERMINATE.
+015900     IF TFD-OUT-OK
+016000         CLOSE MYOUTFILE
+016100         CLOSE MYFEEDFILE
+016200     END-IF.
+016300     DISPLAY "tfeed: records fed = ", TFD-RECORD-COUNT.
+016400     MOVE ZERO TO RETURN-CODE.
+016500 9000-EXIT.
+016600     EXIT.
+016700
+016800* Input:
+016900*    file "TFileOut.dat.CCYYMMDD" (today's archived generation,
+017000*         written by TFile then renamed away by TFile's own
+017100*         end-of-run archiving before TFeed ever gets to open it)
+017200* Output:
+017300*    file "TAcctFeed.dat" -- one HDR record, one DTL record per
+017400*         transaction (account key + signed balance), one TRL
+017500*         record with the record count and hash total
