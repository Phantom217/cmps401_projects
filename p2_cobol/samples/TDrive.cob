@@ -0,0 +1,103 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TDRIVE.
+000300 AUTHOR.        D. LYNCH.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*----------------------------------------------------------*
+001000*    DATE       INIT   DESCRIPTION
+001100*    2026-08-09 DL     FIRST WRITTEN. END-TO-END BATCH DRIVER
+001200*                      THAT CHAINS THE LOOP-CONTROL STEP, THE
+001300*                      EDIT/VALIDATION STEP, AND THE MAIN FILE
+001400*                      STEP (WHICH INCLUDES ITS OWN CONTROL
+001500*                      REPORT) THE WAY A ONE-STEP-AT-A-TIME JCL
+001600*                      STREAM WOULD, CHECKING RETURN-CODE AFTER
+001700*                      EVERY STEP AND ABORTING THE REST OF THE
+001800*                      CHAIN THE MOMENT ONE FAILS.
+001850*    2026-08-09 DL     TFILE STEP NOW CALLS "TFILE-BATCH" WITH RUN
+001860*                      MODE AND RESTART FLAG PASSED AS PARAMETERS,
+001870*                      NOT THE PLAIN "TFILE" ENTRY POINT -- THAT
+001880*                      ONE PROMPTS THE CONSOLE FOR BOTH, WHICH HAS
+001890*                      NOTHING TO READ THEM FROM WHEN RUN AS A
+001895*                      CHAINED STEP.
+001900*----------------------------------------------------------*
+002000*----------------------------------------------------------*
+002100* TDRIVE CALLS TCTL, TEDIT, AND TFILE IN TURN, BY NAME, OUT OF A
+002200* STEP TABLE. TSEL.COB AND TLOOP.COB THEMSELVES ARE LANGUAGE-
+002300* FEATURE DEMOS WITH NO FILE I/O; TCTL AND TEDIT ARE THE REAL
+002400* PROGRAMS THAT GREW OUT OF THEM, SO THOSE ARE THE STEPS THAT
+002500* BELONG IN A REAL BATCH RUN. EACH CALLED PROGRAM SETS
+002600* RETURN-CODE BEFORE IT GOES BACK (0 = CLEAN, 4 = RAN BUT
+002700* FLAGGED SOMETHING, 8 OR ABOVE = A REAL ERROR); TDRIVE TREATS
+002800* ANYTHING OVER 4 AS FATAL TO THE CHAIN. EACH STEP IS COMPILED
+002900* AS ITS OWN PROGRAM, SO LINKING THIS DRIVER TOGETHER WITH THEM
+003000* INTO ONE RUN UNIT IS A BUILD-TIME STEP, NOT SOMETHING THIS
+003100* SOURCE FILE CONTROLS.
+003200*----------------------------------------------------------*
+003300 DATA DIVISION.
+003400 WORKING-STORAGE SECTION.
+003500 01  TD-STEP-TABLE.
+003600     05  FILLER           PIC X(8)  VALUE "TCTL    ".
+003700     05  FILLER           PIC X(8)  VALUE "TEDIT   ".
+003800     05  FILLER           PIC X(8)  VALUE "TFILE   ".
+003900 01  TD-STEP-TABLE-R REDEFINES TD-STEP-TABLE.
+004000     05  TD-STEP-ENTRY    PIC X(8)  OCCURS 3 TIMES
+004100         INDEXED BY TD-STEP-IDX.
+004200 01  TD-STEP-COUNT    PIC 9    COMP VALUE 3.
+004300 01  TD-CALL-NAME     PIC X(8)      VALUE SPACES.
+004400 01  TD-STEP-RC       PIC S9(4)     VALUE ZERO.
+004500 01  TD-ABORT-SW      PIC X         VALUE "N".
+004600     88  TD-ABORT-CHAIN             VALUE "Y".
+004610 01  TD-TFILE-RUN-MODE PIC X        VALUE "S".
+004620 01  TD-TFILE-RESTART  PIC X        VALUE "N".
+004700 PROCEDURE DIVISION.
+004800 0000-MAINLINE.
+004900     PERFORM 1000-RUN-STEP THRU 1000-EXIT
+005000         VARYING TD-STEP-IDX FROM 1 BY 1
+005100         UNTIL TD-STEP-IDX > TD-STEP-COUNT OR TD-ABORT-CHAIN.
+005200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+005300     STOP RUN.
+005400
+005500 1000-RUN-STEP.
+005600     MOVE TD-STEP-ENTRY (TD-STEP-IDX) TO TD-CALL-NAME.
+005700     DISPLAY "TDRIVE: STARTING STEP ", TD-CALL-NAME.
+005750     IF TD-CALL-NAME = "TFILE   "
+005760         CALL "TFILE-BATCH" USING TD-TFILE-RUN-MODE,
+005770             TD-TFILE-RESTART
+005780             ON EXCEPTION
+005790                 DISPLAY "TDRIVE: COULD NOT CALL ", TD-CALL-NAME
+005795                 SET TD-ABORT-CHAIN TO TRUE
+005796         END-CALL
+005797     ELSE
+005800         CALL TD-CALL-NAME
+005900             ON EXCEPTION
+006000                 DISPLAY "TDRIVE: COULD NOT CALL ", TD-CALL-NAME
+006100                 SET TD-ABORT-CHAIN TO TRUE
+006150         END-CALL
+006200     END-IF.
+006300     IF NOT TD-ABORT-CHAIN
+006400         MOVE RETURN-CODE TO TD-STEP-RC
+006500         DISPLAY "TDRIVE: STEP ", TD-CALL-NAME,
+006600             " RETURN-CODE = ", TD-STEP-RC
+006700         IF TD-STEP-RC > 4
+006800             SET TD-ABORT-CHAIN TO TRUE
+006900             DISPLAY "TDRIVE: ABORTING CHAIN AFTER ", TD-CALL-NAME
+007000         END-IF
+007100     END-IF.
+007200 1000-EXIT.
+007300     EXIT.
+007400
+007500 9000-TERMINATE.
+007600     IF TD-ABORT-CHAIN
+007700         DISPLAY "TDRIVE: CHAIN DID NOT COMPLETE"
+007800     ELSE
+007900         DISPLAY "TDRIVE: CHAIN COMPLETED"
+008000     END-IF.
+008100 9000-EXIT.
+008200     EXIT.
+008300
+008400* Input: none directly (each step reads its own files)
+008500* Output: console DISPLAY of each step started, its return code,
+008600*         and whether the chain completed or was aborted early
