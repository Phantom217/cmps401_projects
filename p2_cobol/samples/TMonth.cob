@@ -0,0 +1,224 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TMONTH.
+000300 AUTHOR.        D. LYNCH.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*----------------------------------------------------------*
+001000*    DATE       INIT   DESCRIPTION
+001100*    2026-08-09 DL     FIRST WRITTEN. ROLLS UP A MONTH'S WORTH
+001200*                      OF TFILE'S DATED TFILEOUT.DAT GENERATIONS
+001300*                      (SEE TFILE'S ARCHIVAL FEATURE) INTO ONE
+001400*                      MANAGEMENT REPORT, TOTALING RECORD COUNTS
+001500*                      AND BREAKING THEM DOWN BY THE V FLAG VALUE
+001600*                      THE SAME WAY TFILE'S OWN DAILY CONTROL
+001700*                      REPORT DOES, SO NOBODY HAS TO ADD UP A
+001800*                      MONTH OF DISPLAY LINES BY HAND.
+001850*    2026-08-09 DL     TRAILER DETECTION NOW TESTS DL115'S
+001855*                      TR-IS-TRAILER CONDITION INSTEAD OF
+001860*                      COMPARING R TO THE LITERAL "TR" -- A REAL
+001865*                      M/N TRANSACTION KEY OF "TR" WOULD HAVE
+001870*                      BEEN MISCLASSIFIED AS THE TRAILER AND
+001875*                      DROPPED FROM THE MONTH-END TALLIES.
+001900*----------------------------------------------------------*
+002000*----------------------------------------------------------*
+002100* TMONTH READS ONE DL150 PARAMETER CARD (CENTURY-YEAR-MONTH,     *
+002200* START/END DAY NUMBERS) AND, FOR EACH DAY IN RANGE, OPENS THE   *
+002300* DATED GENERATION TFILEOUT.DAT.CCYYMMDD LEFT BEHIND BY THAT     *
+002400* DAY'S TFILE RUN. DAYS WITH NO SURVIVING GENERATION ARE SKIPPED *
+002500* -- A MISSING FILE IS A NORMAL "TFILE DID NOT RUN THAT DAY"     *
+002600* CONDITION, NOT AN ERROR. EACH SURVIVING GENERATION'S DETAIL    *
+002700* RECORDS ARE TALLIED BY V FLAG VALUE; THE TRAILER RECORD (ID    *
+002800* "TR", WRITTEN BY TFILE'S OWN CONTROL-TOTALS FEATURE) IS        *
+002900* RECOGNIZED BY ITS ID AND DISPLAYED RATHER THAN TALLIED AS A    *
+003000* DETAIL RECORD.                                                 *
+003100*----------------------------------------------------------*
+003200 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT MYPARMFILE ASSIGN TO "TMonthParm.dat"
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700     SELECT MYOUTHIST  ASSIGN TO TM-FILENAME
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS TM-HIST-STATUS.
+004000     SELECT MYSUMRPT   ASSIGN TO "TMonthSumRpt.txt"
+004100         ORGANIZATION IS LINE SEQUENTIAL.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  MYPARMFILE.
+004500     COPY DL150.
+004600 FD  MYOUTHIST.
+004700     COPY DL110.
+004800     COPY DL115.
+004900 FD  MYSUMRPT
+005000     RECORD CONTAINS 80 CHARACTERS.
+005100 01  SUMRPT-LINE          PIC X(80).
+005200 WORKING-STORAGE SECTION.
+005300 01  TM-FILENAME          PIC X(40)     VALUE SPACES.
+005400 01  TM-HIST-STATUS       PIC XX        VALUE "00".
+005500     88  TM-HIST-OK                     VALUE "00".
+005600     88  TM-HIST-EOF                    VALUE "10".
+005700 01  TM-DAY               PIC 99        COMP.
+005800 01  TM-DAY-DISPLAY       PIC 99.
+005900 01  TM-DAYS-PROCESSED    PIC 9(2)  COMP VALUE ZERO.
+006000 01  TM-TOTAL-COUNT       PIC 9(9)  COMP VALUE ZERO.
+006100 01  TM-FLAG-TALLY-COUNT  PIC 9(2)  COMP VALUE ZERO.
+006200 01  TM-FLAG-TABLE.
+006300     05  TM-FLAG-ENTRY    OCCURS 10 TIMES
+006400         INDEXED BY TM-FLAG-IDX.
+006500         10  TM-FLAG-VALUE  PIC X       VALUE SPACE.
+006600         10  TM-FLAG-COUNT  PIC 9(9) COMP VALUE ZERO.
+006700 01  TM-ERRLOG-PROGRAM-ID PIC X(8)  VALUE "TMONTH".
+006800 01  TM-ERRLOG-PARAGRAPH  PIC X(30) VALUE "1000-INITIALIZE".
+006900 01  TM-ERRLOG-SEVERITY   PIC X(1)  VALUE "W".
+007000 01  TM-SUM-HEADING.
+007100     05  FILLER    PIC X(31)
+007200         VALUE "TFILE MONTH-END SUMMARY REPORT".
+007300     05  FILLER    PIC X(49) VALUE SPACES.
+007400 01  TM-SUM-MONTH-LINE.
+007500     05  FILLER    PIC X(8)  VALUE "MONTH = ".
+007600     05  TM-SUM-CCYYMM PIC 9(6).
+007700     05  FILLER    PIC X(66) VALUE SPACES.
+007800 01  TM-SUM-DAYS-LINE.
+007900     05  FILLER    PIC X(17) VALUE "DAYS PROCESSED = ".
+008000     05  TM-SUM-DAYS  PIC Z9.
+008100     05  FILLER    PIC X(61) VALUE SPACES.
+008200 01  TM-SUM-TOTAL-LINE.
+008300     05  FILLER    PIC X(16) VALUE "TOTAL RECORDS = ".
+008400     05  TM-SUM-TOTAL PIC ZZZ,ZZZ,ZZ9.
+008500     05  FILLER    PIC X(55) VALUE SPACES.
+008600 01  TM-SUM-DETAIL.
+008700     05  FILLER    PIC X(6)  VALUE "FLAG ".
+008800     05  TM-SUM-FLAG  PIC X.
+008900     05  FILLER    PIC X(10) VALUE "  COUNT = ".
+009000     05  TM-SUM-COUNT PIC ZZZ,ZZZ,ZZ9.
+009100     05  FILLER    PIC X(52) VALUE SPACES.
+009200 PROCEDURE DIVISION.
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009500     PERFORM 2000-PROCESS-DAY THRU 2000-EXIT
+009600         VARYING TM-DAY FROM MONTH-PARM-START-DAY BY 1
+009700         UNTIL TM-DAY > MONTH-PARM-END-DAY.
+009800     PERFORM 8000-WRITE-SUMMARY THRU 8000-EXIT.
+009900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+010000     GOBACK.
+010100
+010200 1000-INITIALIZE.
+010300     OPEN INPUT MYPARMFILE.
+010400     READ MYPARMFILE
+010500         AT END
+010600             MOVE 999999 TO MONTH-PARM-CCYYMM
+010700             MOVE 1      TO MONTH-PARM-START-DAY
+010800             MOVE 31     TO MONTH-PARM-END-DAY
+010900             MOVE "DEFAULT MONTH RANGE" TO MONTH-PARM-LABEL
+011000             CALL "TERRLOG" USING TM-ERRLOG-PROGRAM-ID,
+011100                 TM-ERRLOG-PARAGRAPH, TM-ERRLOG-SEVERITY
+011200     END-READ.
+011300     CLOSE MYPARMFILE.
+011400     OPEN OUTPUT MYSUMRPT.
+011500     WRITE SUMRPT-LINE FROM TM-SUM-HEADING.
+011600     MOVE MONTH-PARM-CCYYMM TO TM-SUM-CCYYMM.
+011700     WRITE SUMRPT-LINE FROM TM-SUM-MONTH-LINE.
+011800 1000-EXIT.
+011900     EXIT.
+012000
+012100 2000-PROCESS-DAY.
+012200     PERFORM 2100-BUILD-FILENAME THRU 2100-EXIT.
+012300     OPEN INPUT MYOUTHIST.
+012400     IF TM-HIST-OK
+012500         ADD 1 TO TM-DAYS-PROCESSED
+012600         PERFORM 2200-READ-HIST-RECORD THRU 2200-EXIT
+012700             UNTIL TM-HIST-EOF
+012800         CLOSE MYOUTHIST
+012900     END-IF.
+013000 2000-EXIT.
+013100     EXIT.
+013200
+013300 2100-BUILD-FILENAME.
+013400     MOVE TM-DAY TO TM-DAY-DISPLAY.
+013500     MOVE SPACES TO TM-FILENAME.
+013600     STRING "TFileOut.dat." MONTH-PARM-CCYYMM TM-DAY-DISPLAY
+013700         DELIMITED BY SIZE INTO TM-FILENAME.
+013800 2100-EXIT.
+013900     EXIT.
+014000
+014100 2200-READ-HIST-RECORD.
+014200     READ MYOUTHIST
+014300         AT END
+014400             SET TM-HIST-EOF TO TRUE
+014500         NOT AT END
+014600             PERFORM 2300-CLASSIFY-RECORD THRU 2300-EXIT
+014700     END-READ.
+014800 2200-EXIT.
+014900     EXIT.
+015000
+015100 2300-CLASSIFY-RECORD.
+015200     IF TR-IS-TRAILER
+015300         DISPLAY "day ", TM-DAY-DISPLAY, " trailer: count = ",
+015400             TR-COUNT, ", sum = ", TR-SUM
+015500     ELSE
+015600         ADD 1 TO TM-TOTAL-COUNT
+015700         PERFORM 2400-TALLY-FLAG THRU 2400-EXIT
+015800     END-IF.
+015900 2300-EXIT.
+016000     EXIT.
+016100
+016200 2400-TALLY-FLAG.
+016300     SET TM-FLAG-IDX TO 1.
+016400     SEARCH TM-FLAG-ENTRY
+016500         AT END
+016600             PERFORM 2500-ADD-FLAG THRU 2500-EXIT
+016700         WHEN TM-FLAG-VALUE (TM-FLAG-IDX) = V
+016800             ADD 1 TO TM-FLAG-COUNT (TM-FLAG-IDX)
+016900     END-SEARCH.
+017000 2400-EXIT.
+017100     EXIT.
+017200
+017300 2500-ADD-FLAG.
+017400     IF TM-FLAG-TALLY-COUNT < 10
+017500         ADD 1 TO TM-FLAG-TALLY-COUNT
+017600         SET TM-FLAG-IDX TO TM-FLAG-TALLY-COUNT
+017700         MOVE V TO TM-FLAG-VALUE (TM-FLAG-IDX)
+017800         MOVE 1 TO TM-FLAG-COUNT (TM-FLAG-IDX)
+017900     END-IF.
+018000 2500-EXIT.
+018100     EXIT.
+018200
+018300 8000-WRITE-SUMMARY.
+018400     MOVE TM-DAYS-PROCESSED TO TM-SUM-DAYS.
+018500     WRITE SUMRPT-LINE FROM TM-SUM-DAYS-LINE.
+018600     MOVE TM-TOTAL-COUNT TO TM-SUM-TOTAL.
+018700     WRITE SUMRPT-LINE FROM TM-SUM-TOTAL-LINE.
+018800     PERFORM 8100-WRITE-FLAG-LINE THRU 8100-EXIT
+018900         VARYING TM-FLAG-IDX FROM 1 BY 1
+019000         UNTIL TM-FLAG-IDX > TM-FLAG-TALLY-COUNT.
+019100 8000-EXIT.
+019200     EXIT.
+019300
+019400 8100-WRITE-FLAG-LINE.
+019500     MOVE TM-FLAG-VALUE (TM-FLAG-IDX) TO TM-SUM-FLAG.
+019600     MOVE TM-FLAG-COUNT (TM-FLAG-IDX) TO TM-SUM-COUNT.
+019700     WRITE SUMRPT-LINE FROM TM-SUM-DETAIL.
+019800 8100-EXIT.
+019900     EXIT.
+020000
+020100 9000-TERMINATE.
+020200     CLOSE MYSUMRPT.
+020300     DISPLAY "month-end summary written, days processed = ",
+020400         TM-DAYS-PROCESSED.
+020500     MOVE ZERO TO RETURN-CODE.
+020600 9000-EXIT.
+020700     EXIT.
+020800
+020900* Input:
+021000*    file "TMonthParm.dat" (one DL150 parameter card), e.g.
+021100*            2026080109AUGUST 2026 SUMMARY
+021200*         (CCYYMM = 202608, days 01-09, report label as shown)
+021300*    dated files "TFileOut.dat.CCYYMMDD" left behind by each
+021400*         day's TFile run (see TFile's archival feature); a day
+021500*         with no surviving file is skipped, not an error
+021600* Output:
+021700*    file "TMonthSumRpt.txt" -- days processed, total records,
+021800*         and a record-count breakdown by the v flag value
