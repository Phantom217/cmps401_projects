@@ -0,0 +1,114 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TINQUIRY.
+000300 AUTHOR.        D. LYNCH.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*----------------------------------------------------------*
+001000*    DATE       INIT   DESCRIPTION
+001100*    2026-08-09 DL     FIRST WRITTEN. ONLINE INQUIRY SCREEN,
+001200*                      MODELED ON TMAINT'S KEYED-FILE SCREEN,
+001300*                      SO AN OPERATOR CAN LOOK UP ONE PROCESSED
+001400*                      TFILE RECORD BY KEY WITHOUT RERUNNING
+001500*                      TFILE ITSELF.
+001600*----------------------------------------------------------*
+001700*----------------------------------------------------------*
+001800* TINQUIRY DOES A KEYED READ AGAINST TFILEOUTIDX.DAT, THE       *
+001900* INDEXED COMPANION FILE TFILE WRITES ALONGSIDE ITS NORMAL      *
+002000* LINE-SEQUENTIAL TFILEOUT.DAT (SEE TFILE'S 4700-WRITE-ONLINE-  *
+002100* INDEX PARAGRAPH), AND DISPLAYS THE r/s/t/u/v FIELDS AND THE   *
+002200* RECORD'S AGE IN DAYS.                                         *
+002300*----------------------------------------------------------*
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT MYOUTIDX ASSIGN TO "TFileOutIdx.dat"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS OUTIDX-KEY
+003100         FILE STATUS IS TI-FILE-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  MYOUTIDX.
+003500     COPY DL110 REPLACING ==OUTRECORD==    BY ==OUTIDX-RECORD==
+003600                          ==OUT-KEY==      BY ==OUTIDX-KEY==
+003700                          ==OUT-AGE-DAYS== BY ==IDX-AGE-DAYS==
+003800                          ==R==            BY ==IDX-R==
+003900                          ==S==            BY ==IDX-S==
+004000                          ==T==            BY ==IDX-T==
+004100                          ==U==            BY ==IDX-U==
+004200                          ==V==            BY ==IDX-V==.
+004300 WORKING-STORAGE SECTION.
+004400 01  TI-FILE-STATUS   PIC XX        VALUE "00".
+004500     88  TI-FILE-OK                 VALUE "00".
+004600     88  TI-FILE-NOTFOUND           VALUE "23".
+004700 01  TI-MORE-SW       PIC X         VALUE "Y".
+004800     88  TI-MORE-INQUIRIES          VALUE "Y".
+004900 01  TI-FUNCTION      PIC X         VALUE SPACE.
+005000     88  TI-FUNCTION-INQUIRE        VALUE "I".
+005100     88  TI-FUNCTION-QUIT           VALUE "Q".
+005200 SCREEN SECTION.
+005300 01  TI-KEY-SCREEN.
+005400     05  BLANK SCREEN.
+005500     05  LINE 1  COLUMN 1  VALUE "TFILE ONLINE INQUIRY".
+005600     05  LINE 3  COLUMN 1  VALUE "R (2 ALPHA)  : ".
+005700     05  LINE 3  COLUMN 20 PIC XX     USING IDX-R.
+005800     05  LINE 4  COLUMN 1  VALUE "S (2 ALPHA)  : ".
+005900     05  LINE 4  COLUMN 20 PIC X(2)   USING IDX-S.
+006000 01  TI-RESULT-SCREEN.
+006100     05  BLANK SCREEN.
+006200     05  LINE 1  COLUMN 1  VALUE "TFILE ONLINE INQUIRY".
+006300     05  LINE 3  COLUMN 1  VALUE "R           : ".
+006400     05  LINE 3  COLUMN 20 PIC XX     FROM IDX-R.
+006500     05  LINE 4  COLUMN 1  VALUE "S           : ".
+006600     05  LINE 4  COLUMN 20 PIC X(2)   FROM IDX-S.
+006700     05  LINE 5  COLUMN 1  VALUE "T           : ".
+006800     05  LINE 5  COLUMN 20 PIC 99     FROM IDX-T.
+006900     05  LINE 6  COLUMN 1  VALUE "U           : ".
+007000     05  LINE 6  COLUMN 20 PIC 9(2)   FROM IDX-U.
+007100     05  LINE 7  COLUMN 1  VALUE "V           : ".
+007200     05  LINE 7  COLUMN 20 PIC X      FROM IDX-V.
+007300     05  LINE 8  COLUMN 1  VALUE "AGE IN DAYS : ".
+007400     05  LINE 8  COLUMN 20 PIC 9(5)   FROM IDX-AGE-DAYS.
+007500 PROCEDURE DIVISION.
+007600 0000-MAINLINE.
+007700     OPEN INPUT MYOUTIDX.
+007800     PERFORM 1000-INQUIRE-RECORD THRU 1000-EXIT
+007900         UNTIL TI-FUNCTION-QUIT.
+008000     CLOSE MYOUTIDX.
+008100     STOP RUN.
+008200
+008300 1000-INQUIRE-RECORD.
+008400     DISPLAY "FUNCTION (I=INQUIRE, Q=QUIT): ".
+008500     ACCEPT TI-FUNCTION.
+008600     IF TI-FUNCTION-INQUIRE
+008700         PERFORM 2000-KEY-INQUIRY THRU 2000-EXIT
+008800         PERFORM 3000-READ-RECORD THRU 3000-EXIT
+008900     END-IF.
+009000 1000-EXIT.
+009100     EXIT.
+009200
+009300 2000-KEY-INQUIRY.
+009400     DISPLAY TI-KEY-SCREEN.
+009500     ACCEPT TI-KEY-SCREEN.
+009600 2000-EXIT.
+009700     EXIT.
+009800
+009900 3000-READ-RECORD.
+010000     READ MYOUTIDX
+010100         INVALID KEY
+010200             DISPLAY "RECORD ", IDX-R, IDX-S, " NOT ON FILE"
+010300         NOT INVALID KEY
+010400             DISPLAY TI-RESULT-SCREEN
+010500     END-READ.
+010600 3000-EXIT.
+010700     EXIT.
+010800
+010900* Input:
+011000*    file "TFileOutIdx.dat" (written by TFile alongside
+011100*         TFileOut.dat, keyed the same way on r+s)
+011200* Output: none (interactive) -- console DISPLAY of the r/s/t/u/v
+011300*         fields and age in days for the keyed record, or a
+011400*         not-on-file message.
