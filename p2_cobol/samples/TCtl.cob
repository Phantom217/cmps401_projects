@@ -0,0 +1,116 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TCTL.
+000300 AUTHOR.        D. LYNCH.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*----------------------------------------------------------*
+001000*    DATE       INIT   DESCRIPTION
+001100*    2026-08-09 DL     FIRST WRITTEN. REPLACES TLOOP.COB'S
+001200*                      HARDCODED PERFORM-VARYING BOUNDS WITH A
+001300*                      REAL CONTROL LOOP DRIVEN BY A PARAMETER
+001400*                      CARD, SO OPERATIONS CAN CHANGE THE START,
+001500*                      END, AND INCREMENT FOR A RUN WITHOUT A
+001600*                      PROGRAMMING TICKET.
+001700*    2026-08-09 DL     CHANGED STOP RUN TO GOBACK, AND ALWAYS
+001800*                      SET RETURN-CODE, SO TCTL CAN BE CALLED AS
+001900*                      A STEP FROM A BATCH DRIVER AND STILL RUN
+002000*                      STANDALONE.
+002100*    2026-08-09 DL     A MISSING PARAMETER CARD NOW ALSO LOGS A
+002200*                      WARNING TO THE SHOP'S SHARED ERROR
+002300*                      SUBPROGRAM, TERRLOG, INSTEAD OF SILENTLY
+002400*                      FALLING BACK TO THE DEFAULT LOOP.
+002500*    2026-08-09 DL     LOG START TIME, END TIME, AND ITERATION
+002600*                      COUNT TO THE SHOP'S SHARED RUN-HISTORY
+002700*                      SUBPROGRAM, TRUNHIST, AT END OF RUN.
+002750*    2026-08-09 DL     RETURN-CODE WAS BEING SET TO ZERO EVEN ON
+002760*                      THE MISSING-PARAMETER-CARD PATH, SO A
+002770*                      MISCONFIGURED RUN LOOKED CLEAN TO TDRIVE.
+002780*                      1000-INITIALIZE NOW SETS A SWITCH ON THE AT
+002790*                      END BRANCH AND 9000-TERMINATE MOVES 4
+002800*                      INSTEAD OF ZERO WHEN IT IS ON, THE SAME
+002810*                      "RAN BUT FLAGGED SOMETHING" CONVENTION
+002820*                      TFILE AND TEDIT ALREADY FOLLOW.
+002830*----------------------------------------------------------*
+002900*----------------------------------------------------------*
+003000* TCTL READS ONE PARAMETER CARD FROM TLOOPPARM.DAT AND DRIVES A
+003100* PERFORM VARYING LOOP OFF ITS START/END/INCREMENT VALUES,
+003200* DISPLAYING EACH ITERATION UNDER THE CARD'S LABEL. THE
+003300* INCREMENT IS ASSUMED POSITIVE, THE SAME AS TLOOP'S ORIGINAL
+003400* "PERFORM VARYING P FROM 0 BY 1" DEMO.
+003500*----------------------------------------------------------*
+003600 ENVIRONMENT DIVISION.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT MYPARMFILE ASSIGN TO "TLoopParm.dat"
+004000         ORGANIZATION IS LINE SEQUENTIAL.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  MYPARMFILE.
+004400     COPY DL130.
+004500 WORKING-STORAGE SECTION.
+004600 01  TC-COUNTER       PIC S9(5) COMP VALUE ZERO.
+004700 01  TC-ITER-COUNT    PIC 9(5)  COMP VALUE ZERO.
+004800 01  TC-ERRLOG-PROGRAM-ID PIC X(8)  VALUE "TCTL".
+004900 01  TC-ERRLOG-PARAGRAPH  PIC X(30) VALUE "1000-INITIALIZE".
+005000 01  TC-ERRLOG-SEVERITY   PIC X(1)  VALUE "W".
+005100 01  TC-START-TIME        PIC 9(8)  VALUE ZERO.
+005200 01  TC-END-TIME          PIC 9(8)  VALUE ZERO.
+005300 01  TC-RUNHIST-COUNT     PIC 9(9)  VALUE ZERO.
+005350 01  TC-PARM-MISSING-SW   PIC X     VALUE "N".
+005360     88  TC-PARM-MISSING            VALUE "Y".
+005400 PROCEDURE DIVISION.
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005700     PERFORM 2000-RUN-LOOP THRU 2000-EXIT
+005800         VARYING TC-COUNTER FROM CTL-START BY CTL-INCREMENT
+005900         UNTIL TC-COUNTER > CTL-END.
+006000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006100     GOBACK.
+006200
+006300 1000-INITIALIZE.
+006400     ACCEPT TC-START-TIME FROM TIME.
+006500     OPEN INPUT MYPARMFILE.
+006600     READ MYPARMFILE
+006700         AT END
+006800             MOVE ZERO   TO CTL-START
+006900             MOVE ZERO   TO CTL-END
+007000             MOVE 1      TO CTL-INCREMENT
+007100             MOVE "DEFAULT LOOP" TO CTL-LABEL
+007150             SET TC-PARM-MISSING TO TRUE
+007200             CALL "TERRLOG" USING TC-ERRLOG-PROGRAM-ID,
+007300                 TC-ERRLOG-PARAGRAPH, TC-ERRLOG-SEVERITY
+007400     END-READ.
+007500     CLOSE MYPARMFILE.
+007600 1000-EXIT.
+007700     EXIT.
+007800
+007900 2000-RUN-LOOP.
+008000     ADD 1 TO TC-ITER-COUNT.
+008100     DISPLAY CTL-LABEL, " - iteration value = ", TC-COUNTER.
+008200 2000-EXIT.
+008300     EXIT.
+008400
+008500 9000-TERMINATE.
+008600     DISPLAY "total iterations = ", TC-ITER-COUNT.
+008650     IF TC-PARM-MISSING
+008660         MOVE 4    TO RETURN-CODE
+008670     ELSE
+008680         MOVE ZERO TO RETURN-CODE
+008690     END-IF.
+008800     ACCEPT TC-END-TIME FROM TIME.
+008900     MOVE TC-ITER-COUNT TO TC-RUNHIST-COUNT.
+009000     CALL "TRUNHIST" USING TC-ERRLOG-PROGRAM-ID, TC-START-TIME,
+009100         TC-END-TIME, TC-RUNHIST-COUNT.
+009200 9000-EXIT.
+009300     EXIT.
+009400
+009500* Input:
+009600*    file "TLoopParm.dat" (one DL130 parameter card), e.g.
+009700*            001010001DAILY BATCH CYCLES
+009800*         (start = 1, end = 10, increment = 1, label as shown)
+009900* Output:
+010000*    console DISPLAY of each iteration value under the card's
+010100*         label, and the total iteration count at end of run
