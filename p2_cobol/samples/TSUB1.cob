@@ -0,0 +1,29 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TSUB1.
+000300 AUTHOR.        D. LYNCH.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*----------------------------------------------------------*
+001000*    DATE       INIT   DESCRIPTION
+001100*    2026-08-09 DL     FIRST WRITTEN. PULLED OUT OF TSUB.COB'S
+001200*                      SUB1 PARAGRAPH SO ANY PROGRAM IN THE SHOP
+001300*                      CAN CALL THE SAME ROUTINE INSTEAD OF
+001400*                      COPY-PASTING IT.
+001500*----------------------------------------------------------*
+001600*----------------------------------------------------------*
+001700* TSUB1 HAS NO PARAMETERS -- IT ANNOUNCES ITSELF ON THE CONSOLE *
+001800* AND GOES BACK. IT EXISTS AS A CALLABLE UNIT SO CALLERS THAT   *
+001900* PREVIOUSLY PERFORMED TSUB.COB'S SUB1 PARAGRAPH IN-LINE CAN    *
+002000* CALL IT INSTEAD.                                              *
+002100*----------------------------------------------------------*
+002200 DATA DIVISION.
+002300 PROCEDURE DIVISION.
+002400 0000-MAINLINE.
+002500     DISPLAY "sub1".
+002600     GOBACK.
+002700
+002800* Input:  none
+002900* Output: console DISPLAY "sub1"
