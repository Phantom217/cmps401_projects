@@ -0,0 +1,95 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TRUNHIST.
+000300 AUTHOR.        D. LYNCH.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*----------------------------------------------------------*
+001000*    DATE       INIT   DESCRIPTION
+001100*    2026-08-09 DL     FIRST WRITTEN. SHARED RUN-HISTORY
+001200*                      SUBPROGRAM, ALONGSIDE TERRLOG, SO EVERY
+001300*                      BATCH PROGRAM CAN LOG ITS START TIME, END
+001400*                      TIME, AND RECORD COUNT TO ONE COMMON FILE
+001500*                      INSTEAD OF EACH KEEPING ITS OWN RUN LOG.
+001550*    2026-08-09 DL     ADDED A FILE STATUS CLAUSE TO MYRUNHIST'S
+001560*                      SELECT -- WITHOUT ONE, OPEN EXTEND ON A
+001570*                      HISTORY FILE THAT DOES NOT YET EXIST
+001580*                      ABENDS THE RUN INSTEAD OF SETTING
+001590*                      RH-FILE-STATUS FOR THE FALLBACK OPEN
+001595*                      OUTPUT BELOW TO ACT ON.
+001596*    2026-08-09 DL     NARROWED THE OPEN EXTEND FALLBACK TO A
+001597*                      DEDICATED "FILE NOT FOUND" CONDITION NAME
+001598*                      (STATUS "35") INSTEAD OF THE GENERAL "NOT
+001599*                      OK" TEST -- ANY OTHER OPEN EXTEND FAILURE
+001601*                      (PERMISSION, DISK FULL) NO LONGER FALLS
+001602*                      INTO OPEN OUTPUT, WHICH WOULD HAVE
+001603*                      TRUNCATED AN EXISTING LOG.
+001604*----------------------------------------------------------*
+001700*----------------------------------------------------------*
+001800* TRUNHIST TAKES A CALLING PROGRAM'S ID, START TIME, END TIME,  *
+001900* AND RECORD COUNT AND APPENDS ONE LINE TO TRUNHIST.DAT, THE    *
+002000* SAME APPEND-OR-CREATE WAY TERRLOG APPENDS TO TERRLOG.TXT --   *
+002100* OPEN EXTEND, FALLING BACK TO OPEN OUTPUT THE FIRST TIME THE   *
+002200* FILE DOES NOT YET EXIST.                                      *
+002300*----------------------------------------------------------*
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT MYRUNHIST ASSIGN TO "TRunHist.dat"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002850         FILE STATUS IS RH-FILE-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  MYRUNHIST
+003200     RECORD CONTAINS 80 CHARACTERS.
+003300 01  RUNHIST-LINE             PIC X(80).
+003400 WORKING-STORAGE SECTION.
+003500 01  RH-FILE-STATUS           PIC XX    VALUE "00".
+003600     88  RH-FILE-OK                     VALUE "00".
+003650     88  RH-FILE-NOT-FOUND              VALUE "35".
+003700 01  RH-CURRENT-DATE          PIC 9(8).
+003800 01  RH-DETAIL-LINE.
+003900     05  RH-DTL-DATE          PIC 9(8).
+004000     05  FILLER               PIC X     VALUE SPACE.
+004100     05  RH-DTL-PROGRAM-ID    PIC X(8).
+004200     05  FILLER               PIC X     VALUE SPACE.
+004300     05  RH-DTL-START-TIME    PIC 9(8).
+004400     05  FILLER               PIC X     VALUE SPACE.
+004500     05  RH-DTL-END-TIME      PIC 9(8).
+004600     05  FILLER               PIC X     VALUE SPACE.
+004700     05  RH-DTL-RECORD-COUNT  PIC 9(9).
+004800     05  FILLER               PIC X(35) VALUE SPACES.
+004900 LINKAGE SECTION.
+005000 01  RH-PROGRAM-ID            PIC X(8).
+005100 01  RH-START-TIME            PIC 9(8).
+005200 01  RH-END-TIME              PIC 9(8).
+005300 01  RH-RECORD-COUNT          PIC 9(9).
+005400 PROCEDURE DIVISION USING RH-PROGRAM-ID, RH-START-TIME,
+005500     RH-END-TIME, RH-RECORD-COUNT.
+005600 0000-MAINLINE.
+005700     PERFORM 1000-WRITE-ENTRY THRU 1000-EXIT.
+005800     GOBACK.
+005900
+006000 1000-WRITE-ENTRY.
+006100     ACCEPT RH-CURRENT-DATE FROM DATE YYYYMMDD.
+006200     OPEN EXTEND MYRUNHIST.
+006300     IF RH-FILE-NOT-FOUND
+006400         OPEN OUTPUT MYRUNHIST
+006500     END-IF.
+006600     MOVE RH-CURRENT-DATE TO RH-DTL-DATE.
+006700     MOVE RH-PROGRAM-ID   TO RH-DTL-PROGRAM-ID.
+006800     MOVE RH-START-TIME   TO RH-DTL-START-TIME.
+006900     MOVE RH-END-TIME     TO RH-DTL-END-TIME.
+007000     MOVE RH-RECORD-COUNT TO RH-DTL-RECORD-COUNT.
+007100     WRITE RUNHIST-LINE FROM RH-DETAIL-LINE.
+007200     CLOSE MYRUNHIST.
+007300 1000-EXIT.
+007400     EXIT.
+007500
+007600* Input: none
+007700* Output:
+007800*    file "TRunHist.dat" -- one line per call, appended: run
+007900*         date, calling program-id, start time, end time, and
+008000*         record count (all HHMMSSTH format for the times)
