@@ -1,41 +1,57 @@
-      *> Test Data types and variables
-      *> 3 Data types: Alphabetic (PIC A), Alphanumeric (PIC X), Numeric
-      *> (PIC 9)
-      *>
-      *> Program-ID:    TVar.cob
-      *> Author:        Tyler Oalman
-      *> OS:            Arch Linux
-      *> Compiler:      OpenCOBOL
-
-       identification division.
-       program-id.    TVar.
-       data division.
-       working-storage section.
-       01 m     picture xxxx.
-       01 n     pic x(4).
-       01 o     pic aaaa value "DEFG".
-       01 p     pic a(4) value spaces.
-       01 q     pic 99.99 value zeros.
-       01 r     pic 99.99.
-       procedure division.
-           move "ABCD" to m.
-           move 1234 to n.
-           move "HIJK" to p.
-           move 12.34 to q.
-           move 56.78 to r.
-           display m.
-           display n.
-           display o.
-           display p.
-           display q.
-           display r.
-           stop run.
-
-      *> Input: No
-      *> Output:
-      *>    ABCD
-      *>    1234
-      *>    DEFG
-      *>    HIJK
-      *>    12.34
-      *>    56.78
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TVAR.
+000300 AUTHOR.        D. LYNCH.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*----------------------------------------------------------*
+001000*    DATE       INIT   DESCRIPTION
+001100*    2026-08-09 DL     REPLACED THE HAND-TYPED M/N/O/P/Q/R DEMO
+001200*                      FIELDS WITH THE SHOP-STANDARD ACCOUNT
+001300*                      MASTER LAYOUT, DL140, SO THIS PROGRAM
+001400*                      EXERCISES THE SAME COPYBOOK EVERY OTHER
+001500*                      ACCOUNT-DATA PROGRAM WILL COPY IN. THE
+001600*                      DOLLAR FIELDS ARE NOW REAL SIGNED NUMERIC
+001700*                      ITEMS INSTEAD OF DISPLAY-EDITED PIC 99.99,
+001800*                      SO THEY ARE MOVED TO EDITED WORK FIELDS
+001900*                      FOR THE CONSOLE DISPLAY.
+001950*    2026-08-09 DL     ZERO-SUPPRESSED THE EDITED WORK FIELDS
+001960*                      (WERE PIC -9(3).99, A FIXED 3-DIGIT SIGN-
+001970*                      LEADING PICTURE THAT PADDED 12.34/56.78 OUT
+001980*                      TO " 012.34"/" 056.78" ON DISPLAY, NOT THE
+001990*                      12.34/56.78 THIS FILE'S OWN OUTPUT COMMENT
+001995*                      DOCUMENTS BELOW).
+002000*----------------------------------------------------------*
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 COPY DL140.
+002400 01  TV-BALANCE-DISPLAY   PIC -Z(2)9.99.
+002500 01  TV-LIMIT-DISPLAY     PIC -Z(2)9.99.
+002600 PROCEDURE DIVISION.
+002700 0000-MAINLINE.
+002800     MOVE "ABCD"        TO ACCT-NUMBER.
+002900     MOVE 1234          TO ACCT-BRANCH.
+003000     MOVE "DEFG"        TO ACCT-NAME-FIRST.
+003100     MOVE "HIJK"        TO ACCT-NAME-LAST.
+003200     MOVE 12.34         TO ACCT-BALANCE.
+003300     MOVE 56.78         TO ACCT-LIMIT.
+003400     MOVE ACCT-BALANCE  TO TV-BALANCE-DISPLAY.
+003500     MOVE ACCT-LIMIT    TO TV-LIMIT-DISPLAY.
+003600     DISPLAY ACCT-NUMBER.
+003700     DISPLAY ACCT-BRANCH.
+003800     DISPLAY ACCT-NAME-FIRST.
+003900     DISPLAY ACCT-NAME-LAST.
+004000     DISPLAY TV-BALANCE-DISPLAY.
+004100     DISPLAY TV-LIMIT-DISPLAY.
+004200     STOP RUN.
+004300
+004400* Input: No
+004500* Output:
+004600*    ABCD
+004700*    1234
+004800*    DEFG
+004900*    HIJK
+005000*    12.34
+005100*    56.78
