@@ -0,0 +1,185 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TMAINT.
+000300 AUTHOR.        D. LYNCH.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*----------------------------------------------------------*
+001000*    DATE       INIT   DESCRIPTION
+001100*    2026-08-09 DL     FIRST WRITTEN. DATA-ENTRY MAINTENANCE
+001200*                      SCREEN FOR TFILEIN.DAT SO AN OPERATOR CAN
+001300*                      ADD OR CORRECT AN INRECORD WITH
+001400*                      PICTURE-BASED EDIT CHECKS INSTEAD OF
+001500*                      HAND-EDITING THE FILE IN A TEXT EDITOR.
+001600*    2026-08-09 DL     ADD IN-TRANS-DATE TO THE MAINTENANCE SCREEN
+001700*                      SO OPERATOR-KEYED RECORDS CARRY A DATE TOO.
+001800*    2026-08-09 DL     CHANGE WAS BLANKING THE SCREEN AND
+001900*                      REWRITING WHATEVER THE OPERATOR HAPPENED TO
+002000*                      KEY, SO ANY FIELD LEFT BLANK OR ZERO CAME
+002100*                      BACK AS BLANK OR ZERO ON FILE INSTEAD OF
+002200*                      KEEPING THE RECORD'S CURRENT VALUE. CHANGE
+002300*                      NOW KEYS M/N
+002400*                      FIRST, READS THE RECORD, AND DISPLAYS THE
+002500*                      SCREEN PREFILLED FROM WHAT CAME BACK SO THE
+002600*                      OPERATOR ONLY HAS TO RETYPE THE FIELD BEING
+002700*                      CORRECTED. ADD STILL STARTS FROM A BLANK
+002800*                      SCREEN.
+002900*----------------------------------------------------------*
+003000*----------------------------------------------------------*
+003100* TMAINT MAINTAINS TFILEIN.DAT (THE SAME INDEXED FILE TFILE'S  *
+003200* SUBREAD PARAGRAPH READS) A RECORD AT A TIME. THE OPERATOR    *
+003300* PICKS ADD OR CHANGE, KEYS THE M/N/O/P/Q FIELDS ON THE        *
+003400* MAINTENANCE SCREEN, AND THE RECORD IS EDITED AND WRITTEN OR  *
+003500* REWRITTEN BEFORE THE NEXT BATCH RUN EVER SEES IT.            *
+003600*----------------------------------------------------------*
+003700 ENVIRONMENT DIVISION.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT MYMAINTFILE ASSIGN TO "TFileIn.dat"
+004100         ORGANIZATION IS INDEXED
+004200         ACCESS MODE IS DYNAMIC
+004300         RECORD KEY IS IN-KEY
+004400         FILE STATUS IS TM-FILE-STATUS.
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  MYMAINTFILE.
+004800     COPY DL100.
+004900 WORKING-STORAGE SECTION.
+005000 01  TM-FILE-STATUS   PIC XX        VALUE "00".
+005100     88  TM-FILE-OK                 VALUE "00".
+005200     88  TM-FILE-DUPLICATE          VALUE "22".
+005300     88  TM-FILE-NOTFOUND           VALUE "23".
+005400 01  TM-MORE-SW       PIC X         VALUE "Y".
+005500     88  TM-MORE-RECORDS            VALUE "Y".
+005600 01  TM-KEY-FOUND-SW  PIC X         VALUE "Y".
+005700     88  TM-KEY-FOUND               VALUE "Y".
+005800     88  TM-KEY-NOT-FOUND           VALUE "N".
+005900 01  TM-FUNCTION      PIC X         VALUE SPACE.
+006000     88  TM-FUNCTION-ADD            VALUE "A".
+006100     88  TM-FUNCTION-CHANGE         VALUE "C".
+006200     88  TM-FUNCTION-QUIT           VALUE "Q".
+006300 01  TM-VALID-SW      PIC X         VALUE "Y".
+006400     88  TM-RECORD-VALID            VALUE "Y".
+006500     88  TM-RECORD-INVALID          VALUE "N".
+006600 01  TM-REASON-TEXT   PIC X(30)     VALUE SPACES.
+006700 SCREEN SECTION.
+006800 01  TM-MAINT-SCREEN.
+006900     05  BLANK SCREEN.
+007000     05  LINE 1  COLUMN 1  VALUE "TFILE MAINTENANCE".
+007100     05  LINE 3  COLUMN 1  VALUE "M (2 ALPHA)  : ".
+007200     05  LINE 3  COLUMN 20 PIC XX     USING M.
+007300     05  LINE 4  COLUMN 1  VALUE "N (2 ALPHA)  : ".
+007400     05  LINE 4  COLUMN 20 PIC X(2)   USING N.
+007500     05  LINE 5  COLUMN 1  VALUE "O (2 DIGITS) : ".
+007600     05  LINE 5  COLUMN 20 PIC 99     USING O.
+007700     05  LINE 6  COLUMN 1  VALUE "P (2 DIGITS) : ".
+007800     05  LINE 6  COLUMN 20 PIC 9(2)   USING P.
+007900     05  LINE 7  COLUMN 1  VALUE "Q (1 CHAR)   : ".
+008000     05  LINE 7  COLUMN 20 PIC X      USING Q.
+008100     05  LINE 8  COLUMN 1  VALUE "TRANS DATE (YYMMDD): ".
+008200     05  LINE 8  COLUMN 24 PIC 9(6)   USING IN-TRANS-DATE.
+008300 PROCEDURE DIVISION.
+008400 0000-MAINLINE.
+008500     OPEN I-O MYMAINTFILE.
+008600     PERFORM 1000-MAINTAIN-RECORD THRU 1000-EXIT
+008700         UNTIL TM-FUNCTION-QUIT.
+008800     CLOSE MYMAINTFILE.
+008900     STOP RUN.
+009000
+009100 1000-MAINTAIN-RECORD.
+009200     DISPLAY "FUNCTION (A=ADD, C=CHANGE, Q=QUIT): ".
+009300     ACCEPT TM-FUNCTION.
+009400     IF TM-FUNCTION-ADD OR TM-FUNCTION-CHANGE
+009500         PERFORM 2000-KEY-RECORD THRU 2000-EXIT
+009600         IF TM-KEY-FOUND
+009700             PERFORM 3000-EDIT-RECORD THRU 3000-EXIT
+009800             IF TM-RECORD-VALID
+009900                 IF TM-FUNCTION-ADD
+010000                     PERFORM 4000-ADD-RECORD THRU 4000-EXIT
+010100                 ELSE
+010200                     PERFORM 5000-CHANGE-RECORD THRU 5000-EXIT
+010300                 END-IF
+010400             ELSE
+010500                 DISPLAY "RECORD NOT SAVED: ", TM-REASON-TEXT
+010600             END-IF
+010700         END-IF
+010800     END-IF.
+010900 1000-EXIT.
+011000     EXIT.
+011100
+011200 2000-KEY-RECORD.
+011300     SET TM-KEY-FOUND TO TRUE.
+011400     IF TM-FUNCTION-CHANGE
+011500         PERFORM 2100-READ-FOR-CHANGE THRU 2100-EXIT
+011600     ELSE
+011700         MOVE SPACES TO INRECORD
+011800     END-IF.
+011900     IF TM-KEY-FOUND
+012000         DISPLAY TM-MAINT-SCREEN
+012100         ACCEPT TM-MAINT-SCREEN
+012200     END-IF.
+012300 2000-EXIT.
+012400     EXIT.
+012500
+012600 2100-READ-FOR-CHANGE.
+012700     MOVE SPACES TO INRECORD.
+012800     DISPLAY "M (2 ALPHA)  : ".
+012900     ACCEPT M.
+013000     DISPLAY "N (2 ALPHA)  : ".
+013100     ACCEPT N.
+013200     READ MYMAINTFILE
+013300         INVALID KEY
+013400             DISPLAY "RECORD ", IN-KEY, " NOT ON FILE"
+013500             SET TM-KEY-NOT-FOUND TO TRUE
+013600     END-READ.
+013700 2100-EXIT.
+013800     EXIT.
+013900
+014000 3000-EDIT-RECORD.
+014100     SET TM-RECORD-VALID TO TRUE.
+014200     MOVE SPACES TO TM-REASON-TEXT.
+014300     IF O IS NOT NUMERIC
+014400         SET TM-RECORD-INVALID TO TRUE
+014500         MOVE "O IS NOT NUMERIC" TO TM-REASON-TEXT
+014600     ELSE IF P IS NOT NUMERIC
+014700         SET TM-RECORD-INVALID TO TRUE
+014800         MOVE "P IS NOT NUMERIC" TO TM-REASON-TEXT
+014900     ELSE IF Q = SPACE
+015000         SET TM-RECORD-INVALID TO TRUE
+015100         MOVE "Q IS BLANK" TO TM-REASON-TEXT
+015200     ELSE IF M = SPACES OR N = SPACES
+015300         SET TM-RECORD-INVALID TO TRUE
+015400         MOVE "M OR N IS BLANK" TO TM-REASON-TEXT
+015500     ELSE IF IN-TRANS-DATE IS NOT NUMERIC
+015600         SET TM-RECORD-INVALID TO TRUE
+015700         MOVE "TRANS DATE IS NOT NUMERIC" TO TM-REASON-TEXT
+015800     END-IF.
+015900 3000-EXIT.
+016000     EXIT.
+016100
+016200 4000-ADD-RECORD.
+016300     WRITE INRECORD
+016400         INVALID KEY
+016500             DISPLAY "RECORD ", IN-KEY, " ALREADY ON FILE"
+016600         NOT INVALID KEY
+016700             DISPLAY "RECORD ", IN-KEY, " ADDED"
+016800     END-WRITE.
+016900 4000-EXIT.
+017000     EXIT.
+017100
+017200 5000-CHANGE-RECORD.
+017300     REWRITE INRECORD
+017400         INVALID KEY
+017500             DISPLAY "RECORD ", IN-KEY, " NOT ON FILE"
+017600         NOT INVALID KEY
+017700             DISPLAY "RECORD ", IN-KEY, " CHANGED"
+017800     END-REWRITE.
+017900 5000-EXIT.
+018000     EXIT.
+018100
+018200* Input: none (interactive)
+018300* Output: TFileIn.dat maintained a record at a time; console
+018400*         DISPLAY confirms each add/change or reports the reason
+018500*         a record was rejected.
