@@ -0,0 +1,55 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TSUB2.
+000300 AUTHOR.        D. LYNCH.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*----------------------------------------------------------*
+001000*    DATE       INIT   DESCRIPTION
+001100*    2026-08-09 DL     FIRST WRITTEN. PULLED OUT OF TSUB.COB'S
+001200*                      SUB2 PARAGRAPH SO THE INCREMENT-AND-
+001300*                      DISPLAY PATTERN IS ONE SHARED CALLABLE
+001400*                      ROUTINE INSTEAD OF EACH PROGRAM GROWING
+001500*                      ITS OWN COPY. THE COUNTER IS NOW A
+001600*                      LINKAGE PARAMETER, PASSED BY REFERENCE SO
+001700*                      THE CALLER SEES THE UPDATED VALUE.
+001800*    2026-08-09 DL     ADDED A GUARD AGAINST THE ONE-DIGIT
+001900*                      COUNTER WRAPPING SILENTLY, LOGGED THROUGH
+002000*                      THE SHOP'S SHARED ERROR SUBPROGRAM,
+002100*                      TERRLOG, INSTEAD OF A ONE-OFF DISPLAY.
+002200*----------------------------------------------------------*
+002300*----------------------------------------------------------*
+002400* TSUB2 DISPLAYS "sub2", THEN ADDS 1 TO THE CALLER'S COUNTER.   *
+002500* THE COUNTER IS A SINGLE-DIGIT PIC 9 FIELD, THE SAME SHAPE AS  *
+002600* TSUB.COB'S ORIGINAL M -- IF IT IS ALREADY AT ITS HIGH VALUE   *
+002700* OF 9, INCREMENTING IT WOULD WRAP TO ZERO WITHOUT WARNING, SO  *
+002800* THAT CASE IS LOGGED AS A WARNING BEFORE THE WRAP HAPPENS.     *
+002900*----------------------------------------------------------*
+003000 DATA DIVISION.
+003100 WORKING-STORAGE SECTION.
+003200 01  T2-PROGRAM-ID        PIC X(8)  VALUE "TSUB2".
+003300 01  T2-PARAGRAPH         PIC X(30)
+003400     VALUE "1000-INCREMENT-COUNTER".
+003500 01  T2-SEVERITY          PIC X(1)  VALUE "W".
+003600 LINKAGE SECTION.
+003700 01  T2-COUNTER           PIC 9.
+003800 PROCEDURE DIVISION USING T2-COUNTER.
+003900 0000-MAINLINE.
+004000     DISPLAY "sub2".
+004100     PERFORM 1000-INCREMENT-COUNTER THRU 1000-EXIT.
+004200     GOBACK.
+004300
+004400 1000-INCREMENT-COUNTER.
+004500     IF T2-COUNTER = 9
+004600         CALL "TERRLOG" USING T2-PROGRAM-ID, T2-PARAGRAPH,
+004700             T2-SEVERITY
+004800     END-IF.
+004900     COMPUTE T2-COUNTER = T2-COUNTER + 1.
+005000 1000-EXIT.
+005100     EXIT.
+005200
+005300* Input:  T2-COUNTER, a single-digit counter passed by reference
+005400* Output: console DISPLAY "sub2"; T2-COUNTER incremented by 1;
+005500*         a TERRLOG entry if the counter was about to wrap
