@@ -1,29 +1,52 @@
-      *> Test Subprograms:  PERFORM, PERFORM UNTIL
-      *>
-      *> Program-ID:    Tub.cob
-      *> Author:        Tyler Oalman
-      *> OS:            Arch Linux
-      *> Compiler:      GNU Cobol
-
-       identification division.
-       program-id.    TSub.
-       data division.
-       working-storage section.
-       01 m     pic     9       value 2.
-       procedure division.
-           perform sub1.
-           perform sub2 until m = 5.
-           stop run.
-
-       sub1.
-           display "sub1".
-       sub2.
-           display "sub2".
-           compute m = m + 1.
-
-      *> Input: No
-      *> Output:
-      *>    sub1
-      *>    sub2
-      *>    sub2
-      *>    sub2
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TSUB.
+000300 AUTHOR.        D. LYNCH.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*----------------------------------------------------------*
+001000*    DATE       INIT   DESCRIPTION
+001100*    2026-08-09 DL     SUB1 AND SUB2 PULLED OUT INTO THEIR OWN
+001200*                      CALLABLE SUBPROGRAMS, TSUB1 AND TSUB2, SO
+001300*                      ANY PROGRAM IN THE SHOP CAN REUSE THE
+001400*                      SAME ROUTINES INSTEAD OF COPY-PASTING
+001500*                      TSUB'S PARAGRAPHS. TSUB ITSELF IS NOW
+001600*                      JUST THE DRIVER THAT CALLS THEM.
+001700*    2026-08-09 DL     LOG START TIME, END TIME, AND ITERATION
+001800*                      COUNT TO THE SHOP'S SHARED RUN-HISTORY
+001900*                      SUBPROGRAM, TRUNHIST, AT END OF RUN.
+002000*----------------------------------------------------------*
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 01  M     PIC 9     VALUE 2.
+002400 01  TS-PROGRAM-ID    PIC X(8)  VALUE "TSUB".
+002500 01  TS-ITER-COUNT    PIC 9(5)  COMP VALUE ZERO.
+002600 01  TS-START-TIME    PIC 9(8)  VALUE ZERO.
+002700 01  TS-END-TIME      PIC 9(8)  VALUE ZERO.
+002800 01  TS-RUNHIST-COUNT PIC 9(9)  VALUE ZERO.
+002900 PROCEDURE DIVISION.
+003000 0000-MAINLINE.
+003100     ACCEPT TS-START-TIME FROM TIME.
+003200     CALL "TSUB1".
+003300     PERFORM 1000-RUN-SUB2 THRU 1000-EXIT
+003400         UNTIL M = 5.
+003500     ACCEPT TS-END-TIME FROM TIME.
+003600     MOVE TS-ITER-COUNT TO TS-RUNHIST-COUNT.
+003700     CALL "TRUNHIST" USING TS-PROGRAM-ID, TS-START-TIME,
+003800         TS-END-TIME, TS-RUNHIST-COUNT.
+003900     STOP RUN.
+004000
+004100 1000-RUN-SUB2.
+004200     CALL "TSUB2" USING M.
+004300     ADD 1 TO TS-ITER-COUNT.
+004400 1000-EXIT.
+004500     EXIT.
+004600
+004700* Input: No
+004800* Output:
+004900*    sub1
+005000*    sub2
+005100*    sub2
+005200*    sub2
