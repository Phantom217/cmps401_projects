@@ -0,0 +1,325 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TEDIT.
+000300 AUTHOR.        D. LYNCH.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*----------------------------------------------------------*
+001000*    DATE       INIT   DESCRIPTION
+001100*    2026-08-09 DL     FIRST WRITTEN. REPLACES TSEL.COB'S
+001200*                      HARDCODED NESTED-IF DEMO WITH A REAL EDIT
+001300*                      PASS AGAINST TFILEIN.DAT, WITH EVERY
+001400*                      FAILING RECORD NAMING WHICH RULE IT
+001500*                      TRIPPED ON AN EXCEPTIONS REPORT. THE
+001600*                      RULES THEMSELVES ARE TABLE-DRIVEN, LOADED
+001700*                      AT RUN TIME FROM TEDITRULES.DAT, SO A
+001800*                      THRESHOLD OR OPERATOR CHANGE DOES NOT
+001900*                      NEED A PROGRAMMING TICKET.
+002000*    2026-08-09 DL     SET RETURN-CODE FROM THE EXCEPTION COUNT
+002100*                      AND CHANGED STOP RUN TO GOBACK SO TEDIT
+002200*                      CAN BE CALLED AS A STEP FROM A BATCH
+002300*                      DRIVER AND STILL RUN STANDALONE.
+002400*    2026-08-09 DL     EXCEPTIONS NOW ALSO LOGGED TO THE SHOP'S
+002500*                      SHARED ERROR SUBPROGRAM, TERRLOG.
+002600*    2026-08-09 DL     LOG START TIME, END TIME, AND RECORD COUNT
+002700*                      TO THE SHOP'S SHARED RUN-HISTORY
+002800*                      SUBPROGRAM, TRUNHIST, AT END OF RUN.
+002810*    2026-08-09 DL     A RULE ROW CAN NOW CARRY A SECOND
+002820*                      CONDITION, JOINED TO THE FIRST BY AN
+002830*                      A(=AND)/O(=OR) COMBINATOR -- THE ORIGINAL
+002840*                      TSEL DEMO THIS PROGRAM REPLACED USED
+002850*                      COMPOUND AND/OR CONDITIONS, WHICH THE
+002860*                      TABLE-DRIVEN RULE ENGINE HAD NOT CARRIED
+002870*                      FORWARD UNTIL NOW. A BLANK COMBINATOR
+002880*                      STILL MEANS A PLAIN SINGLE-CONDITION RULE.
+002900*----------------------------------------------------------*
+003000*----------------------------------------------------------*
+003100* TEDIT READS THE RULE TABLE (TEDITRULES.DAT) ONCE AT START OF *
+003200* RUN, THEN APPLIES EVERY RULE IN THE TABLE TO EVERY RECORD ON *
+003300* TFILEIN.DAT. EACH RULE COMPARES ONE NUMERIC FIELD (O OR P)   *
+003400* AGAINST EITHER THE OTHER NUMERIC FIELD OR A LITERAL, USING   *
+003500* AN OPERATOR CODE (GT/LT/EQ/NE/GE/LE). A RULE MAY OPTIONALLY  *
+003510* CARRY A SECOND CONDITION OF THE SAME SHAPE, JOINED TO THE    *
+003520* FIRST BY AN A(=AND)/O(=OR) COMBINATOR. A RECORD THAT TRIPS   *
+003600* A RULE IS WRITTEN TO TEDITEXCRPT.TXT NAMING THE RULE NUMBER  *
+003700* AND MESSAGE, THE WAY TFILE'S REJECT LISTING NAMES A REASON   *
+003800* CODE FOR A BAD RECORD.                                       *
+003900*----------------------------------------------------------*
+004000 ENVIRONMENT DIVISION.
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT MYINFILE  ASSIGN TO "TFileIn.dat"
+004400         ORGANIZATION IS INDEXED
+004500         ACCESS MODE IS DYNAMIC
+004600         RECORD KEY IS IN-KEY
+004700         FILE STATUS IS TE-IN-STATUS.
+004800     SELECT MYRULEFILE ASSIGN TO "TEditRules.dat"
+004900         ORGANIZATION IS LINE SEQUENTIAL.
+005000     SELECT MYEXCRPT  ASSIGN TO "TEditExcRpt.txt"
+005100         ORGANIZATION IS LINE SEQUENTIAL.
+005200 DATA DIVISION.
+005300 FILE SECTION.
+005400 FD  MYINFILE.
+005500     COPY DL100.
+005600 FD  MYRULEFILE.
+005700     COPY DL120.
+005800 FD  MYEXCRPT
+005900     RECORD CONTAINS 80 CHARACTERS.
+006000 01  EXCRPT-LINE          PIC X(80).
+006100 WORKING-STORAGE SECTION.
+006200 01  W                PIC X(3)      VALUE "YES".
+006300 01  TE-IN-STATUS     PIC XX        VALUE "00".
+006400     88  TE-IN-OK                   VALUE "00".
+006500     88  TE-IN-EOF                  VALUE "10".
+006600 01  TE-RULE-EOF-SW   PIC X         VALUE "N".
+006700     88  TE-RULE-EOF                VALUE "Y".
+006800 01  TE-EXC-COUNT     PIC 9(7)  COMP VALUE ZERO.
+006900 01  TE-REC-COUNT     PIC 9(7)  COMP VALUE ZERO.
+007000 01  TE-START-TIME    PIC 9(8)  VALUE ZERO.
+007100 01  TE-END-TIME      PIC 9(8)  VALUE ZERO.
+007200 01  TE-RUNHIST-COUNT PIC 9(9)  VALUE ZERO.
+007300 01  TE-OPERAND-1     PIC 9(2)  VALUE ZERO.
+007400 01  TE-OPERAND-2     PIC 9(2)  VALUE ZERO.
+007410 01  TE-OPERAND-3     PIC 9(2)  VALUE ZERO.
+007420 01  TE-OPERAND-4     PIC 9(2)  VALUE ZERO.
+007430 01  TE-EVAL-OPERAND-1 PIC 9(2) VALUE ZERO.
+007440 01  TE-EVAL-OPERAND-2 PIC 9(2) VALUE ZERO.
+007450 01  TE-EVAL-OPERATOR  PIC XX   VALUE SPACES.
+007460 01  TE-EVAL-RESULT-SW PIC X    VALUE "N".
+007470     88  TE-EVAL-TRUE           VALUE "Y".
+007480 01  TE-COND-1-SW     PIC X     VALUE "N".
+007490     88  TE-COND-1-TRUE         VALUE "Y".
+007500 01  TE-COND-2-SW     PIC X     VALUE "N".
+007510     88  TE-COND-2-TRUE         VALUE "Y".
+007520 01  TE-RULE-TALLY    PIC 9(2)  COMP VALUE ZERO.
+007600 01  TE-ERRLOG-PROGRAM-ID PIC X(8)  VALUE "TEDIT".
+007700 01  TE-ERRLOG-PARAGRAPH  PIC X(30) VALUE "3500-WRITE-EXCEPTION".
+007800 01  TE-ERRLOG-SEVERITY   PIC X(1)  VALUE "W".
+007900 01  TE-RULE-TABLE.
+008000     05  TE-RULE-ENTRY OCCURS 20 TIMES
+008100         INDEXED BY TE-RULE-IDX.
+008200         10  TE-RULE-NUMBER     PIC 99.
+008300         10  TE-RULE-FIELD-1    PIC X(1).
+008400         10  TE-RULE-OPERATOR   PIC XX.
+008500         10  TE-RULE-FIELD-2    PIC X(1).
+008600         10  TE-RULE-LITERAL    PIC 9(2).
+008610         10  TE-RULE-COMBINATOR PIC X.
+008620         10  TE-RULE-FIELD-3    PIC X(1).
+008630         10  TE-RULE-OPERATOR-2 PIC XX.
+008640         10  TE-RULE-FIELD-4    PIC X(1).
+008650         10  TE-RULE-LITERAL-2  PIC 9(2).
+008700         10  TE-RULE-MESSAGE    PIC X(30).
+008800 01  TE-EXC-HEADING.
+008900     05  FILLER           PIC X(20) VALUE "TEDIT EXCEPTION LIST".
+009000     05  FILLER           PIC X(60) VALUE SPACES.
+009100 01  TE-EXC-DETAIL.
+009200     05  TE-EXC-KEY       PIC X(4).
+009300     05  FILLER           PIC X(2)  VALUE SPACES.
+009400     05  TE-EXC-RULE      PIC 99.
+009500     05  FILLER           PIC X(2)  VALUE SPACES.
+009600     05  TE-EXC-TEXT      PIC X(30).
+009700     05  FILLER           PIC X(39) VALUE SPACES.
+009800 PROCEDURE DIVISION.
+009900 0000-MAINLINE.
+010000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010100     PERFORM 2000-EDIT-RECORD THRU 2000-EXIT
+010200         UNTIL W = "NO".
+010300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+010400     GOBACK.
+010500
+010600 1000-INITIALIZE.
+010700     ACCEPT TE-START-TIME FROM TIME.
+010800     OPEN INPUT MYRULEFILE.
+010900     PERFORM 1100-LOAD-RULE THRU 1100-EXIT
+011000         UNTIL TE-RULE-EOF.
+011100     CLOSE MYRULEFILE.
+011200     OPEN INPUT MYINFILE.
+011300     OPEN OUTPUT MYEXCRPT.
+011400     WRITE EXCRPT-LINE FROM TE-EXC-HEADING.
+011500     PERFORM SUBREAD THRU SUBREAD-EXIT.
+011600 1000-EXIT.
+011700     EXIT.
+011800
+011900 1100-LOAD-RULE.
+012000     READ MYRULEFILE
+012100         AT END
+012200             SET TE-RULE-EOF TO TRUE
+012300         NOT AT END
+012400             ADD 1 TO TE-RULE-TALLY
+012500             SET TE-RULE-IDX TO TE-RULE-TALLY
+012600             MOVE RULE-NUMBER     TO TE-RULE-NUMBER (TE-RULE-IDX)
+012700             MOVE RULE-FIELD-1    TO TE-RULE-FIELD-1 (TE-RULE-IDX)
+012800             MOVE RULE-OPERATOR   TO
+012810                 TE-RULE-OPERATOR (TE-RULE-IDX)
+012900             MOVE RULE-FIELD-2    TO TE-RULE-FIELD-2 (TE-RULE-IDX)
+013000             MOVE RULE-LITERAL    TO TE-RULE-LITERAL (TE-RULE-IDX)
+013010             MOVE RULE-COMBINATOR TO
+013020                 TE-RULE-COMBINATOR (TE-RULE-IDX)
+013030             MOVE RULE-FIELD-3    TO TE-RULE-FIELD-3 (TE-RULE-IDX)
+013040             MOVE RULE-OPERATOR-2 TO
+013050                 TE-RULE-OPERATOR-2 (TE-RULE-IDX)
+013060             MOVE RULE-FIELD-4    TO TE-RULE-FIELD-4 (TE-RULE-IDX)
+013070             MOVE RULE-LITERAL-2  TO
+013080                 TE-RULE-LITERAL-2 (TE-RULE-IDX)
+013100             MOVE RULE-MESSAGE    TO TE-RULE-MESSAGE (TE-RULE-IDX)
+013200     END-READ.
+013300 1100-EXIT.
+013400     EXIT.
+013500
+013600 2000-EDIT-RECORD.
+013700     PERFORM 3000-APPLY-RULE THRU 3000-EXIT
+013800         VARYING TE-RULE-IDX FROM 1 BY 1
+013900         UNTIL TE-RULE-IDX > TE-RULE-TALLY.
+014000     PERFORM SUBREAD THRU SUBREAD-EXIT.
+014100 2000-EXIT.
+014200     EXIT.
+014300
+014400 3000-APPLY-RULE.
+014500     PERFORM 3100-RESOLVE-OPERANDS THRU 3100-EXIT.
+014520     MOVE TE-OPERAND-1 TO TE-EVAL-OPERAND-1.
+014530     MOVE TE-OPERAND-2 TO TE-EVAL-OPERAND-2.
+014540     MOVE TE-RULE-OPERATOR (TE-RULE-IDX) TO TE-EVAL-OPERATOR.
+014550     PERFORM 3300-EVALUATE-OPERATOR THRU 3300-EXIT.
+014560     MOVE TE-EVAL-RESULT-SW TO TE-COND-1-SW.
+014570     IF TE-RULE-COMBINATOR (TE-RULE-IDX) = SPACE
+014580         IF TE-COND-1-TRUE
+014590             PERFORM 3500-WRITE-EXCEPTION THRU 3500-EXIT
+014600         END-IF
+014610     ELSE
+014620         PERFORM 3150-RESOLVE-OPERANDS-2 THRU 3150-EXIT
+014630         MOVE TE-OPERAND-3 TO TE-EVAL-OPERAND-1
+014640         MOVE TE-OPERAND-4 TO TE-EVAL-OPERAND-2
+014650         MOVE TE-RULE-OPERATOR-2 (TE-RULE-IDX) TO TE-EVAL-OPERATOR
+014660         PERFORM 3300-EVALUATE-OPERATOR THRU 3300-EXIT
+014670         MOVE TE-EVAL-RESULT-SW TO TE-COND-2-SW
+014680         IF TE-RULE-COMBINATOR (TE-RULE-IDX) = "A"
+014690             IF TE-COND-1-TRUE AND TE-COND-2-TRUE
+014700                 PERFORM 3500-WRITE-EXCEPTION THRU 3500-EXIT
+014710             END-IF
+014720         ELSE
+014730             IF TE-COND-1-TRUE OR TE-COND-2-TRUE
+014740                 PERFORM 3500-WRITE-EXCEPTION THRU 3500-EXIT
+014750             END-IF
+014760         END-IF
+014770     END-IF.
+017200 3000-EXIT.
+017300     EXIT.
+017400
+017500 3100-RESOLVE-OPERANDS.
+017600     IF TE-RULE-FIELD-1 (TE-RULE-IDX) = "O"
+017700         MOVE O TO TE-OPERAND-1
+017800     ELSE
+017900         MOVE P TO TE-OPERAND-1
+018000     END-IF.
+018100     IF TE-RULE-FIELD-2 (TE-RULE-IDX) = SPACE
+018200         MOVE TE-RULE-LITERAL (TE-RULE-IDX) TO TE-OPERAND-2
+018300     ELSE IF TE-RULE-FIELD-2 (TE-RULE-IDX) = "O"
+018400         MOVE O TO TE-OPERAND-2
+018500     ELSE
+018600         MOVE P TO TE-OPERAND-2
+018700     END-IF.
+018800 3100-EXIT.
+018900     EXIT.
+018910
+018920 3150-RESOLVE-OPERANDS-2.
+018930     IF TE-RULE-FIELD-3 (TE-RULE-IDX) = "O"
+018940         MOVE O TO TE-OPERAND-3
+018950     ELSE
+018960         MOVE P TO TE-OPERAND-3
+018970     END-IF.
+018980     IF TE-RULE-FIELD-4 (TE-RULE-IDX) = SPACE
+018990         MOVE TE-RULE-LITERAL-2 (TE-RULE-IDX) TO TE-OPERAND-4
+019000     ELSE IF TE-RULE-FIELD-4 (TE-RULE-IDX) = "O"
+019010         MOVE O TO TE-OPERAND-4
+019020     ELSE
+019030         MOVE P TO TE-OPERAND-4
+019040     END-IF.
+019050 3150-EXIT.
+019060     EXIT.
+019070
+019080 3300-EVALUATE-OPERATOR.
+019090     MOVE "N" TO TE-EVAL-RESULT-SW.
+019100     EVALUATE TE-EVAL-OPERATOR
+019110         WHEN "GT"
+019120             IF TE-EVAL-OPERAND-1 > TE-EVAL-OPERAND-2
+019130                 MOVE "Y" TO TE-EVAL-RESULT-SW
+019140             END-IF
+019150         WHEN "LT"
+019160             IF TE-EVAL-OPERAND-1 < TE-EVAL-OPERAND-2
+019170                 MOVE "Y" TO TE-EVAL-RESULT-SW
+019180             END-IF
+019190         WHEN "EQ"
+019200             IF TE-EVAL-OPERAND-1 = TE-EVAL-OPERAND-2
+019210                 MOVE "Y" TO TE-EVAL-RESULT-SW
+019220             END-IF
+019230         WHEN "NE"
+019240             IF TE-EVAL-OPERAND-1 NOT = TE-EVAL-OPERAND-2
+019250                 MOVE "Y" TO TE-EVAL-RESULT-SW
+019260             END-IF
+019270         WHEN "GE"
+019280             IF TE-EVAL-OPERAND-1 >= TE-EVAL-OPERAND-2
+019290                 MOVE "Y" TO TE-EVAL-RESULT-SW
+019300             END-IF
+019310         WHEN "LE"
+019320             IF TE-EVAL-OPERAND-1 <= TE-EVAL-OPERAND-2
+019330                 MOVE "Y" TO TE-EVAL-RESULT-SW
+019340             END-IF
+019350     END-EVALUATE.
+019360 3300-EXIT.
+019370     EXIT.
+019380
+019390 3500-WRITE-EXCEPTION.
+019392     MOVE IN-KEY               TO TE-EXC-KEY.
+019394     MOVE TE-RULE-NUMBER (TE-RULE-IDX)  TO TE-EXC-RULE.
+019400     MOVE TE-RULE-MESSAGE (TE-RULE-IDX) TO TE-EXC-TEXT.
+019500     WRITE EXCRPT-LINE FROM TE-EXC-DETAIL.
+019600     ADD 1 TO TE-EXC-COUNT.
+019700     DISPLAY "exception: key = ", IN-KEY, ", rule = ",
+019800         TE-RULE-NUMBER (TE-RULE-IDX), " ",
+019900         TE-RULE-MESSAGE (TE-RULE-IDX).
+020000     CALL "TERRLOG" USING TE-ERRLOG-PROGRAM-ID,
+020100         TE-ERRLOG-PARAGRAPH, TE-ERRLOG-SEVERITY.
+020200 3500-EXIT.
+020300     EXIT.
+020400
+020500 9000-TERMINATE.
+020600     CLOSE MYINFILE.
+020700     CLOSE MYEXCRPT.
+020800     DISPLAY "exceptions written: ", TE-EXC-COUNT.
+020900     IF TE-EXC-COUNT > 0
+021000         MOVE 4 TO RETURN-CODE
+021100     ELSE
+021200         MOVE ZERO TO RETURN-CODE
+021300     END-IF.
+021400     ACCEPT TE-END-TIME FROM TIME.
+021500     MOVE TE-REC-COUNT TO TE-RUNHIST-COUNT.
+021600     CALL "TRUNHIST" USING TE-ERRLOG-PROGRAM-ID, TE-START-TIME,
+021700         TE-END-TIME, TE-RUNHIST-COUNT.
+021800 9000-EXIT.
+021900     EXIT.
+022000
+022100 SUBREAD.
+022200     READ MYINFILE NEXT RECORD
+022300         AT END
+022400             MOVE "NO" TO W
+022500         NOT AT END
+022600             ADD 1 TO TE-REC-COUNT
+022700     END-READ.
+022800 SUBREAD-EXIT.
+022900     EXIT.
+023000
+023100* Input:
+023200*    file "TFileIn.dat" (indexed, keyed on m+n)
+023300*    file "TEditRules.dat" (rule table control file), e.g.
+023400*            01OGT 42     00TOO OLD - O OVER 42
+023500*            02PLE 05     00DELINQUENT - P AT OR BELOW 5
+023510*            03OGT 42APLE 05TOO OLD AND DELINQUENT
+023520*    (rule 3 shows the optional second condition -- an A or O
+023530*    combinator followed by a second field/operator/field-or-
+023540*    literal, same shape as the first condition)
+023600* Output:
+023700*    file "TEditExcRpt.txt" naming each tripped rule
+023800*    console DISPLAY confirming each exception and the final
+023900*         exception count
