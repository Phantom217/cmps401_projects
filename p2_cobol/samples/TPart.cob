@@ -0,0 +1,130 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TPART.
+000300 AUTHOR.        D. LYNCH.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*----------------------------------------------------------*
+001000*    DATE       INIT   DESCRIPTION
+001100*    2026-08-09 DL     FIRST WRITTEN. PARTITIONS TFILEIN.DAT INTO
+001200*                      KEY-RANGE STREAMS, ONE PER PARTITION, THE
+001300*                      WAY WE'D SPLIT THE FILE ACROSS SEVERAL
+001400*                      CONCURRENT JCL JOB STEPS. BUILT ON TLOOP'S
+001500*                      NESTED-LOOP SHAPE (AN OUTER LOOP OVER
+001600*                      PARTITIONS, AN INNER LOOP OVER EACH
+001700*                      PARTITION'S RECORDS).
+001750*    2026-08-09 DL     TP-IN-STATUS WAS DECLARED AND WIRED INTO
+001760*                      THE FILE STATUS CLAUSE BUT NEVER ACTUALLY
+001770*                      TESTED. NOW CHECKED RIGHT AFTER OPEN, THE
+001780*                      ONE POINT WHERE A REAL I/O FAILURE (FILE
+001790*                      NOT FOUND, FILE LOCKED) WOULD SHOW UP.
+001800*----------------------------------------------------------*
+001900*----------------------------------------------------------*
+002000* TPART DOES NOT ACTUALLY RUN THE PARTITIONS CONCURRENTLY - A
+002100* SINGLE COBOL RUN UNIT IS ONE TASK - IT PROCESSES THEM ONE AFTER
+002200* ANOTHER IN THE SAME SHAPE A REAL PARALLEL SPLIT WOULD USE, SO
+002300* THE KEY-RANGE LOGIC CAN BE LIFTED STRAIGHT INTO SEPARATE JOB
+002400* STEPS THE DAY WE ACTUALLY RUN THEM IN PARALLEL.
+002500*----------------------------------------------------------*
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT MYINFILE  ASSIGN TO "TFileIn.dat"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS IN-KEY
+003300         FILE STATUS IS TP-IN-STATUS.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  MYINFILE.
+003700     COPY DL100.
+003800 WORKING-STORAGE SECTION.
+003900 01  TP-IN-STATUS     PIC XX        VALUE "00".
+004000     88  TP-IN-OK                   VALUE "00".
+004100     88  TP-IN-EOF                  VALUE "10".
+004200 01  TP-PARTITION-COUNT PIC 9    COMP VALUE 3.
+004300 01  TP-PARTITION-IDX   PIC 9    COMP VALUE ZERO.
+004400 01  TP-PART-REC-COUNT  PIC 9(7) COMP VALUE ZERO.
+004500 01  TP-TOTAL-REC-COUNT PIC 9(7) COMP VALUE ZERO.
+004600 01  TP-MORE-SW         PIC X         VALUE "Y".
+004700     88  TP-MORE-IN-PARTITION       VALUE "Y".
+004800     88  TP-NO-MORE-IN-PARTITION    VALUE "N".
+004900*----------------------------------------------------------*
+005000* PARTITION BOUNDS TABLE. DIVIDES THE M KEY RANGE INTO ROUGH
+005100* THIRDS OF THE ALPHABET SO EACH PARTITION HANDLES A DIFFERENT
+005200* SLICE OF TFILEIN.DAT.
+005300*----------------------------------------------------------*
+005400 01  TP-PARTITION-BOUNDS-TBL.
+005500     05  FILLER           PIC X(4)  VALUE "AAII".
+005600     05  FILLER           PIC X(4)  VALUE "JJRR".
+005700     05  FILLER           PIC X(4)  VALUE "SSZZ".
+005800 01  TP-PARTITION-BOUNDS-R REDEFINES TP-PARTITION-BOUNDS-TBL.
+005900     05  TP-PART-BOUND OCCURS 3 TIMES.
+006000         10  TP-PART-LOW  PIC X(2).
+006100         10  TP-PART-HIGH PIC X(2).
+006200 PROCEDURE DIVISION.
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006500     PERFORM 2000-RUN-PARTITION THRU 2000-EXIT
+006600         VARYING TP-PARTITION-IDX FROM 1 BY 1
+006700         UNTIL TP-PARTITION-IDX > TP-PARTITION-COUNT.
+006800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006900     STOP RUN.
+007000
+007100 1000-INITIALIZE.
+007200     OPEN INPUT MYINFILE.
+007220     IF NOT TP-IN-OK
+007240         DISPLAY "tpart: unable to open TFileIn.dat, status = ",
+007260             TP-IN-STATUS
+007280     END-IF.
+007300 1000-EXIT.
+007400     EXIT.
+007500
+007600 2000-RUN-PARTITION.
+007700     MOVE ZERO TO TP-PART-REC-COUNT.
+007800     MOVE TP-PART-LOW (TP-PARTITION-IDX) TO M.
+007900     MOVE LOW-VALUES TO N.
+008000     START MYINFILE KEY IS NOT LESS THAN IN-KEY
+008100         INVALID KEY
+008200             SET TP-NO-MORE-IN-PARTITION TO TRUE
+008300         NOT INVALID KEY
+008400             SET TP-MORE-IN-PARTITION TO TRUE
+008500     END-START.
+008600     PERFORM 2100-READ-PARTITION-RECORD THRU 2100-EXIT
+008700         UNTIL TP-NO-MORE-IN-PARTITION.
+008800     DISPLAY "partition ", TP-PARTITION-IDX, " (",
+008900         TP-PART-LOW (TP-PARTITION-IDX), "-",
+009000         TP-PART-HIGH (TP-PARTITION-IDX), ") record count = ",
+009100         TP-PART-REC-COUNT.
+009200     ADD TP-PART-REC-COUNT TO TP-TOTAL-REC-COUNT.
+009300 2000-EXIT.
+009400     EXIT.
+009500
+009600 2100-READ-PARTITION-RECORD.
+009700     READ MYINFILE NEXT RECORD
+009800         AT END
+009900             SET TP-NO-MORE-IN-PARTITION TO TRUE
+010000         NOT AT END
+010100             IF M > TP-PART-HIGH (TP-PARTITION-IDX)
+010200                 SET TP-NO-MORE-IN-PARTITION TO TRUE
+010300             ELSE
+010400                 ADD 1 TO TP-PART-REC-COUNT
+010500             END-IF
+010600     END-READ.
+010700 2100-EXIT.
+010800     EXIT.
+010900
+011000 9000-TERMINATE.
+011100     CLOSE MYINFILE.
+011200     DISPLAY "total records across all partitions = ",
+011300         TP-TOTAL-REC-COUNT.
+011400 9000-EXIT.
+011500     EXIT.
+011600
+011700* Input:
+011800*    file "TFileIn.dat" (indexed, keyed on m+n)
+011900* Output:
+012000*    console DISPLAY of each partition's key range and record
+012100*         count, and the grand total across all partitions
